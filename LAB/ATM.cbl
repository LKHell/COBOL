@@ -11,23 +11,77 @@
            Menu           is class "Menu"
            Account        is class "Account"
            DebitCard      is class "DebitCard"
+           ATM-Info       is class "ATM-Info"
            .
       *>----------------------------------------------------------------
        Data division.
       *>----------------------------------------------------------------
        Working-storage section.
-       77 userPin               pic 9.
+       77 userPin               pic 9(4).
+       77 cardNumber            pic 9.
        77 accountType           pic 9.
        77 amountType            pic 9.
        77 amountMoney           pic 999.
-       77 accountNumber         pic 9.
-       77 accountTransfer       pic 9.
-       77 customerID            pic 9.
+       77 amountMoneyDec        pic s9(7)v99.
+       77 accountNumber         pic 9(7).
+       77 accountTransfer       pic 9(7).
+       77 destRoutingCode       pic x(4).
+       77 customerID            pic 9(5).
        77 transactionType       pic 9.
        77 transactionDate       pic 9(6).
+       77 sessionAtmId          pic 9(3).
+       77 sessionBankId         pic 9(3).
+       01 sessionNetworkFlag    pic x(1).
+          88  atm-participates-in-network   value "Y".
+       77 atmUsageFee            pic s9(5)v99 value 1.50.
+       77 scheduledFee           pic s9(5)v99.
+       77 highValueThreshold     pic s9(7)v99.
+       77 overrideCode           pic 9(4).
+       01 hvBool                 pic 9.
+          88  hv-confirmed          value 1.
+          88  hv-not-confirmed      value zero.
+       77 transactionTypeCode   pic x(2).
+       77 statementDateFrom     pic 9(8).
+       77 statementDateTo       pic 9(8).
+       77 statementPassbook     pic 9 value zero.
+       77 accountCount          pic 9.
+       77 accountChoice         pic 9.
+       77 resultingBalance      pic s9(9)v99.
+       77 printReceiptAnswer    pic x(1).
+          88  want-receipt        value "Y" "y".
+       77 standingFrequency      pic x(1).
+       77 standingFirstRunDate   pic 9(8).
+       77 langCode                pic x(2) value "EN".
+       77 depositType            pic 9.
+       77 denomCount              pic 9.
+       77 denomIndex              pic 9.
+       77 failedAttemptCount      pic 9 value zero.
+       78 max-failed-attempts value 3.
+       01 denomList.
+          05 denomEntry occurs 4 times.
+             10 denomCode           pic 9.
+             10 denomAmount         pic 9(3).
+       01 denomQtyList.
+          05 denomQtyEntry occurs 4 times pic 9(2).
+       77 countedTotal            pic s9(9)v99.
+       01 depositMatchBool        pic 9.
+          88  deposit-matched       value 1.
+          88  deposit-mismatched    value zero.
+       01 accountList.
+          05 accountListEntry occurs 4 times pic 9(7).
        01 bool                  pic 9.
           88  exist  value 1.
           88  not-exist  value zero.
+       01 cashBool              pic 9.
+          88  cash-exist  value 1.
+          88  cash-not-exist  value zero.
+       01 foreignCardBool       pic 9.
+          88  is-foreign-card  value 1.
+          88  is-home-card     value zero.
+       01 ws-session-switch     pic 9 value zero.
+          88  session-timed-out      value 1.
+          88  not-session-timed-out  value zero.
+       78 idle-timeout-ms value 30000.
        01 menuObject            object reference.
        01 accountObject         object reference.
        01 debitCardObject       object reference.
@@ -42,10 +96,26 @@
        Procedure division.
       *>----------------------------------------------------------------
            perform create-objects.
+           Invoke ATM-Info "atmId" returning sessionAtmId.
+           Invoke ATM-Info "bankId" returning sessionBankId.
+           Invoke ATM-Info "inNetwork" returning sessionNetworkFlag.
+           perform start-atm-session.
+           stop run
+           .
+      *>----------------------------------------------------------------
+      *> Entry point for one customer's session, from card insertion
+      *> through to the main menu loop. A timed-out session (see
+      *> session-timeout below) restarts here rather than falling back
+      *> into whatever transaction paragraph was interrupted, so a
+      *> different customer's login can never resume with the previous
+      *> customer's stale accountNumber/amountMoney still in working
+      *> storage.
+
+       start-atm-session.
            perform menu-identification.
            perform getAccountNo.
            perform menu-transactions.
-           stop run
+           go to start-atm-session
            .
       *>-----------创造对象----------------------------------------
 
@@ -60,8 +130,13 @@
        menu-Identification.
            display erase-screen
            invoke  menuObject "ATM-title"
-           display "    PIN ? : " no advancing
+           display "    CARD ? : " no advancing
+           Accept  cardNumber
+           display "    PIN  ? : " no advancing
            Accept  userPin
+           display "    LANGUAGE (EN/FR/ES) ? : " no advancing
+           Accept  langCode
+           invoke  menuObject "set-language" using langCode
            if userPin is zero
               then stop run
               else perform getCustomerId
@@ -71,29 +146,81 @@
        *>连接上一函数，获取ID，用到debitcard class
 
        getCustomerId.
-           Invoke debitCardObject "Acces" using userPin
+           Invoke debitCardObject "Acces" using cardNumber
+                                                 userPin
+                                                 sessionAtmId
+                                                 sessionBankId
+                                                 foreignCardBool
                                           returning customerID
            if customerID is equal to zero
            then
-                display space
-                stop " --- Invalid Card ID ! ---"
-                perform menu-identification
+                add 1 to failedAttemptCount
+                if failedAttemptCount is greater than
+                      or equal to max-failed-attempts
+                then
+                     perform captureCardAndExit
+                else
+                     display space
+                     stop " --- Invalid Card ID ! ---"
+                     perform menu-identification
+                end-if
+           else
+                if is-foreign-card
+                    display space
+                    display "    Foreign card - a $1.50 ATM usage"
+                    display "    fee applies to this session"
+                end-if
            end-if
            .
       *>----------------------------------------------------------------
+       *>连续输错密码达到上限,锁卡并结束本次会话
+
+       captureCardAndExit.
+           Call "Capture-Card" using cardNumber
+                                      sessionAtmId
+           display erase-screen
+           display space
+           display "    Too many failed attempts."
+           display "    Your card has been retained."
+           display "    Please contact your bank."
+           stop run
+           .
+      *>----------------------------------------------------------------
 
       *>----------------------------------------------------------------
         getAccountNo.
       *>----------第三步------------读取账户-------------------------
            Invoke accountObject "verifyAccount"
                               using customerID
+                                    accountCount
+                                    accountList
                               returning accountNumber
-           if accountNumber is equal to zero
+           if accountCount is equal to zero
            then  display space
       *> 进入if代码 ？
                 stop " --- Invalid Account Number ! ---"
                 perform menu-identification
            end-if
+           if accountCount is greater than 1
+               perform pick-account
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       pick-account.
+      *>----------------------------------------------------------------
+           display erase-screen
+           invoke  menuObject "account-picker-menu"
+                              using accountCount accountList
+           display "    account ? : " no advancing
+           accept  accountChoice
+           if accountChoice is less than 1
+           or accountChoice is greater than accountCount
+               perform pick-account
+           else
+               move accountListEntry (accountChoice) to accountNumber
+           end-if
            .
       *>----------------------------------------------------------------
 
@@ -104,46 +231,273 @@
            display erase-screen
            invoke  menuObject "main-menu"
            display "    option ? : " no advancing
-           accept  amountType.
-           evaluate amountType
-             when 1 display space perform menu-withdraw
+           set not-session-timed-out to true
+           accept  amountType with time-out idle-timeout-ms
+               on exception
+                   set session-timed-out to true
+                   perform session-timeout
+           end-accept.
+           if not session-timed-out
+               evaluate amountType
+                 when 1 display space perform menu-withdraw
       *> 进入evaluate代码 ？
-             when 2 display space perform menu-deposit
-             when 3 display space perform menu-query
-             when 4 display space perform menu-transfer
-             when 5 display space perform menu-changepin
-             when 0 perform stop run
-             when other perform menu-transactions
-           end-evaluate
+                 when 2 display space perform menu-deposit
+                 when 3 display space perform menu-query
+                 when 4 display space perform menu-transfer
+                 when 5 display space perform menu-changepin
+                 when 6 display space perform menu-ministatement
+                 when 7 display space perform menu-standing-order
+                 when 0 perform stop run
+                 when other perform menu-transactions
+               end-evaluate
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+      *> Abandons whatever transaction paragraph is currently waiting on
+      *> input and restarts the whole session fresh - deliberately a
+      *> GO TO rather than a further perform, so control never falls
+      *> back into the interrupted caller (menu-withdraw/menu-transfer/
+      *> etc.) with the previous customer's accountNumber/amountMoney
+      *> still sitting in shared working storage.
+       session-timeout.
+           display space
+           display "    Session timed out - please start again"
+           go to start-atm-session
            .
       *>----------------------------1-----------------------------------
 
        menu-withdraw.
            display erase-screen.
            invoke  menuObject "withdraw-menu".
-           perform performTransaction.
-           set exist to true.
+           perform performWithdrawTransaction.
+           move amountMoney to amountMoneyDec.
+           perform checkHighValue.
+           if not hv-confirmed
+               display space
+               display "    Withdrawal cancelled - override required"
+           else
+               Call "Check-Daily-Limit" using
+                                      by content accountNumber
+                                                 amountMoneyDec
+                                      by reference bool.
+               if not exist
+                   display space
+                   display "    Daily withdrawal limit exceeded"
+               else
+                   Call "Dispense-Cash" using
+                                          by content sessionAtmId
+                                                     transactionType
+                                          by reference cashBool
+                   if cash-exist
+                       then
+                           set exist to true
+                           move "WD" to transactionTypeCode
+                           perform lookupScheduledFee
+                           Call "Subtract-money" using
+                                          by content accountNumber
+                                                     amountMoneyDec
+                                          by reference bool
+                                          by content transactionTypeCode
+                                                     sessionAtmId
+                                          by reference resultingBalance
+                           if exist
+                               if is-foreign-card
+                               and not atm-participates-in-network
+                                   perform chargeAtmUsageFee
+                                   if not exist
+                                       display space
+                                       display "    ATM usage fee not "
+                                               "collected - see teller"
+                                   end-if
+                               end-if
+                               if scheduledFee is greater than zero
+                                   perform chargeScheduledFee
+                                   if not exist
+                                       display space
+                                       display "    Scheduled fee not "
+                                               "collected - see teller"
+                                   end-if
+                               end-if
+                               perform ask-print-receipt
+                               perform menu-query
+                           else
+                               Call "Withdrawal-Exception" using
+                                      by content accountNumber
+                                                 amountMoneyDec
+                                                 sessionAtmId
+                               display space
+                               display "    Withdrawal failed - cash "
+                                       "dispensed, see teller"
+                           end-if
+                       else
+                           display space
+                           display "    Out of that denomination"
+                   end-if
+               end-if
+           end-if
+           .
+      *>----------------------------------------------------------------
+      *> Looks up the configurable high-value threshold and, only when
+      *> this withdrawal's amount exceeds it, demands a supervisor
+      *> override code on-screen before Check-Daily-Limit/Dispense-Cash/
+      *> Subtract-money are ever reached.
+
+       checkHighValue.
+           set hv-confirmed to true.
+           Call "High-Value-Threshold" using
+                                  by reference highValueThreshold.
+           if amountMoneyDec is greater than highValueThreshold
+               display space
+               display "    Amount exceeds the high-value threshold"
+               display "    Supervisor override code ? : " no advancing
+               accept overrideCode
+               Call "Supervisor-Override" using
+                                  by content overrideCode
+                                  by reference hvBool
+           end-if
+           .
+      *>----------------------------------------------------------------
+      *> Charges a flat fee for a foreign card withdrawing cash at
+      *> this bank's own ATM.
+
+       chargeAtmUsageFee.
+           move "FE" to transactionTypeCode.
            Call "Subtract-money" using
                                   by content accountNumber
-                                             amountMoney
-                                  by reference bool.
-           if exist then perform menu-query
+                                             atmUsageFee
+                                  by reference bool
+                                  by content transactionTypeCode
+                                             sessionAtmId
+                                  by reference resultingBalance
+           .
+      *>----------------------------------------------------------------
+      *> Looks up the configured fee, if any, for this transaction
+      *> type/account type before the main leg is posted, so
+      *> out-of-network withdrawals or other scheduled charges can be
+      *> applied without hardcoding them here.
+
+       lookupScheduledFee.
+           move zero to scheduledFee.
+           Call "Get-Account-Type" using
+                                  by content accountNumber
+                                  by reference accountType
+                                               bool.
+           if exist
+               Call "Fee-Schedule" using
+                                  by content transactionTypeCode
+                                             accountType
+                                  by reference scheduledFee
            end-if
            .
+      *>----------------------------------------------------------------
+
+       chargeScheduledFee.
+           move "FE" to transactionTypeCode.
+           Call "Subtract-money" using
+                                  by content accountNumber
+                                             scheduledFee
+                                  by reference bool
+                                  by content transactionTypeCode
+                                             sessionAtmId
+                                  by reference resultingBalance
+           .
 
       *>----------------------------2-----------------------------------
        menu-deposit.
       *> 进入menu-deposit代码 ？
            display erase-screen.
            invoke menuObject "deposit-menu".
+           display "    1-Cash  2-Cheque/envelope ? : " no advancing.
+           accept depositType.
+           if depositType is equal to 2
+               perform menu-deposit-cheque
+           else
+               perform menu-deposit-cash
+           end-if
+           .
+
+       menu-deposit-cash.
+           perform performTransaction.
+           move amountMoney to amountMoneyDec.
+           perform count-deposit-cash.
+           if countedTotal is equal to amountMoneyDec
+               set deposit-matched to true
+           else
+               set deposit-mismatched to true
+           end-if.
+           if deposit-mismatched
+               Call "Deposit-Exception" using
+                                      by content accountNumber
+                                                 amountMoneyDec
+                                                 countedTotal
+                                                 sessionAtmId
+               display space
+               display "    Deposit does not match count - see teller"
+           else
+               set exist to true
+               move "DP" to transactionTypeCode
+               perform lookupScheduledFee
+               Call "Add-money" using
+                                 by content accountNumber
+                                            amountMoneyDec
+                                 by reference bool
+                                 by content transactionTypeCode
+                                            sessionAtmId
+                                 by reference resultingBalance
+               if exist
+                   if scheduledFee is greater than zero
+                       perform chargeScheduledFee
+                       if not exist
+                           display space
+                           display "    Scheduled fee not "
+                                   "collected - see teller"
+                       end-if
+                   end-if
+                   perform ask-print-receipt
+                   perform menu-query
+               end-if
+           end-if
+           .
+      *>----------------------------------------------------------------
+      *> Prompts for how many of each note the cash-acceptor counted,
+      *> denomination by denomination, instead of trusting the single
+      *> lump amount the customer claimed via performTransaction.
+
+       count-deposit-cash.
+           move zero to countedTotal.
+           Call "List-Atm-Cash" using
+                                  by content sessionAtmId
+                                  by reference denomCount
+                                               denomList.
+           move 1 to denomIndex.
+           perform prompt-denom-count
+               until denomIndex is greater than denomCount
+           .
+      *>----------------------------------------------------------------
+
+       prompt-denom-count.
+           display "    Count of $" denomAmount (denomIndex)
+                   " notes ? : " no advancing.
+           accept denomQtyEntry (denomIndex).
+           compute countedTotal = countedTotal +
+                   (denomQtyEntry (denomIndex) *
+                    denomAmount (denomIndex)).
+           add 1 to denomIndex
+           .
+
+       menu-deposit-cheque.
            perform performTransaction.
-           set exist to true.
-           Call "Add-money" using
+           move amountMoney to amountMoneyDec.
+           Call "Hold-Deposit" using
                              by content accountNumber
-                                        amountMoney
+                                        amountMoneyDec
                              by reference bool.
-           if exist then perform menu-query
+           if exist
+               display space
+               display "    Provisional credit - pending clearance"
            end-if
+           perform menu-query
            .
 
       *>----------------------------3-----------------------------------
@@ -153,10 +507,27 @@
 
        menu-query.
            Accept transactionDate from date.
+           display "    Statement from (yyyymmdd, 0 = today only) ? : "
+                                               no advancing.
+           accept statementDateFrom.
+           move zero to statementPassbook.
+           if statementDateFrom is greater than zero
+               display "    Statement to   (yyyymmdd)              ? : "
+                                               no advancing
+               accept statementDateTo
+               display "    Show running balance (1=Yes,0=No)   ? : "
+                                               no advancing
+               accept statementPassbook
+           else
+               move zero to statementDateTo
+           end-if.
            Call "Print-Query"
                    using
                    by content accountNumber
-                              transactionDate.
+                              transactionDate
+                              statementDateFrom
+                              statementDateTo
+                              statementPassbook.
            perform menu-transactions
            .
 
@@ -170,20 +541,66 @@
            invoke  menuObject "transfer-menu"
            display " Account Number : " no advancing
            accept accountTransfer
+           display " Destination Routing Code : " no advancing
+           accept destRoutingCode
                       invoke menuObject "choice-menu"
            perform performTransaction.
-           set exist to true.
-           Call "Subtract-money" using
+           move amountMoney to amountMoneyDec.
+           move "TO" to transactionTypeCode.
+           perform lookupScheduledFee.
+           Call "Transfer-Funds" using
                                   by content accountNumber
-                                             amountMoney
-                                  by reference bool.
-           Call "Add-money" using
-                                  by content accountTransfer
-                                             amountMoney
-                                  by reference bool.
-           if exist then perform menu-query
+                                             accountTransfer
+                                             destRoutingCode
+                                             amountMoneyDec
+                                             sessionAtmId
+                                  by reference bool
+                                             resultingBalance.
+           if exist
+               move "TO" to transactionTypeCode
+               if scheduledFee is greater than zero
+                   perform chargeScheduledFee
+                   if not exist
+                       display space
+                       display "    Scheduled fee not "
+                               "collected - see teller"
+                   end-if
+               end-if
+               perform ask-print-receipt
+               perform menu-query
+           else
+               display space
+               display "    Transfer failed - see teller"
            end-if
            .
+      *>----------------------------7-----------------------------------
+       menu-standing-order.
+
+           display erase-screen.
+           invoke  menuObject "standing-order-menu"
+           display " Account Number : " no advancing
+           accept accountTransfer
+           display " Destination Routing Code : " no advancing
+           accept destRoutingCode
+                      invoke menuObject "choice-menu"
+           perform performTransaction.
+           move amountMoney to amountMoneyDec.
+           display " Frequency, W-Weekly or M-Monthly ? : "
+                                               no advancing.
+           accept standingFrequency.
+           accept standingFirstRunDate from date yyyymmdd.
+           Call "Standing-Order-Register" using
+                                  by content accountNumber
+                                             accountTransfer
+                                             destRoutingCode
+                                             amountMoneyDec
+                                             standingFrequency
+                                             standingFirstRunDate.
+           display space
+           display "    Standing order registered"
+           perform menu-transactions
+           .
+
       *>----------------------------5-----------------------------------
        menu-changepin.
 
@@ -192,22 +609,100 @@
            invoke menuObject "pin-menu"
            display "    PIN ? : " no advancing
            Accept  userPin
-           Call "Pin-Changer" using userPin
-                              returning customerID
+           Invoke debitCardObject "Acces" using cardNumber
+                                                 userPin
+                                                 sessionAtmId
+                                                 sessionBankId
+                                                 foreignCardBool
+                                          returning customerID
+           if customerID is equal to zero
+               display space
+               display "    Invalid PIN - PIN not changed"
+           else
+               Call "Pin-Changer" using customerID
+           end-if
            perform menu-transactions
 
            .
 
+      *>----------------------------------------------------------------
+       ask-print-receipt.
+           display "    Print receipt ? (Y/N) : " no advancing
+           accept printReceiptAnswer
+           if want-receipt
+               Call "Print-Receipt" using
+                                  by content accountNumber
+                                             transactionTypeCode
+                                             amountMoneyDec
+                                             resultingBalance
+                                             sessionAtmId
+           end-if
+           .
+
+      *>----------------------------6-----------------------------------
+       menu-ministatement.
+           Call "Mini-Statement" using by content accountNumber.
+           perform menu-transactions
+           .
+
       *>----------------------------------------------------------------
 
        performTransaction.
            display "    option ? : " no advancing
-           accept  transactionType.
-           evaluate transactionType
-               when 1 perform move 50  to amountMoney
-               when 2 perform move 100 to amountMoney
-               when 3 perform move 200 to amountMoney
-               when 4 perform move 500 to amountMoney
-               when other perform menu-transactions
-           end-evaluate
+           set not-session-timed-out to true
+           accept  transactionType with time-out idle-timeout-ms
+               on exception
+                   set session-timed-out to true
+                   perform session-timeout
+           end-accept.
+           if not session-timed-out
+               evaluate transactionType
+                   when 1 perform move 50  to amountMoney
+                   when 2 perform move 100 to amountMoney
+                   when 3 perform move 200 to amountMoney
+                   when 4 perform move 500 to amountMoney
+                   when other perform menu-transactions
+               end-evaluate
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       performWithdrawTransaction.
+           Call "List-Atm-Cash" using
+                                  by content sessionAtmId
+                                  by reference denomCount
+                                               denomList.
+           display space.
+           move 1 to denomIndex.
+           perform display-denom-option
+               until denomIndex is greater than denomCount.
+           display "    option ? : " no advancing
+           set not-session-timed-out to true
+           accept  transactionType with time-out idle-timeout-ms
+               on exception
+                   set session-timed-out to true
+                   perform session-timeout
+           end-accept.
+           if not session-timed-out
+               move zero to amountMoney
+               move 1 to denomIndex
+               perform match-denom-option
+                   until denomIndex is greater than denomCount
+               if amountMoney is equal to zero
+                   perform menu-transactions
+               end-if
+           end-if
+           .
+
+       display-denom-option.
+           display "    " denomCode (denomIndex) "-"
+                   denomAmount (denomIndex) "$"
+           add 1 to denomIndex
+           .
+
+       match-denom-option.
+           if denomCode (denomIndex) is equal to transactionType
+               move denomAmount (denomIndex) to amountMoney
+           end-if
+           add 1 to denomIndex
            .
