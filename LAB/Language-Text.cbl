@@ -0,0 +1,61 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Looks up one piece of menu text by language code and text key
+      *> in the optional lang.dat table, falling back to the caller's
+      *> own default text the same way ATM-Config falls back to
+      *> ATM #1 / Bank #1 when its own config file has nothing for this
+      *> machine. Called by Menu.cbl the same way Bank/DebitCard Call
+      *> their own plain procedural helpers instead of touching files
+      *> themselves.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Language-Text.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoLangText assign to "lang.dat"
+           organization is indexed
+           access is dynamic
+           record key is lang-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoLangText.
+       copy "LANGTXT.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-lang-code       pic x(2).
+         77 ls-text-key        pic x(20).
+         77 ls-default-text    pic x(40).
+         77 ls-text-value      pic x(40).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-lang-code
+                                ls-text-key
+                                ls-default-text
+                                ls-text-value.
+
+       main-procedure.
+           move ls-default-text to ls-text-value.
+           move ls-lang-code    to lang-code.
+           move ls-text-key     to lang-text-key.
+           open input archivoLangText
+               read archivoLangText record
+                                     key is lang-key
+                   invalid key
+                       continue
+                   not invalid key
+                       move lang-text-value to ls-text-value
+               end-read
+           close archivoLangText
+           .
+      *>----------------------------------------------------------------
+
+       end program Language-Text.
