@@ -9,47 +9,93 @@
        Select archivoCustomer assign to "customer.dat"
            organization is indexed
            access is dynamic
-           record key is customer-id.
+           record key is customer-id
+           alternate record key is customer-card-no.
 
        Data Division.
 
        File Section.
        FD archivoCustomer.
-       01 registro.
-           05 customer-id        pic 9.
-           05 customer-name      pic x(10).
-           05 customer-city      pic x(10).
-           05 customer-card-no   pic 9.
-           05 customer-pin       pic 9.
+       copy "CUSTOMER.cpy".
 
        working-storage section.
        01  fileEnd  pic 9.
            88  eof  value zero.
            88  not-eof  value 1.
+       77 ws-hashed-pin  pic 9(4).
 
        Linkage Section.
-       77 ls-customer-pin  pic 9.
-       77 ls-customer-id   pic 9.
+       77 ls-customer-card-no  pic 9.
+       77 ls-customer-pin      pic 9(4).
+       77 ls-customer-id       pic 9(5).
+       77 ls-atm-id            pic 9(3).
+       77 ls-home-bank-id      pic 9(3).
+       01 ls-foreign-card-bool pic 9.
+          88  ls-is-foreign-card      value 1.
+          88  ls-is-home-card         value zero.
 
-       Procedure division using ls-customer-pin
-                                ls-customer-id.
+       Procedure division using ls-customer-card-no
+                                ls-customer-pin
+                                ls-customer-id
+                                ls-atm-id
+                                ls-home-bank-id
+                                ls-foreign-card-bool.
       *>----------------------------------------------------------------
 
       *> ½øÈë´úÂë £¿
        main-procedure.
-           move ls-customer-pin to customer-id
-           open input archivoCustomer
-           read archivoCustomer key is customer-id
+           move ls-customer-card-no to customer-card-no
+           move zero to ls-foreign-card-bool
+           call "Pin-Hash" using by content ls-customer-pin
+                                  by reference ws-hashed-pin
+           open i-o archivoCustomer
+           read archivoCustomer key is customer-card-no
                    invalid key
-                       move 0           to ls-customer-id
+                       move 0 to ls-customer-id
+                       move zero to customer-id
+                       perform log-failed-access
                    not invalid key
-                       move customer-id to ls-customer-id
+                       if not card-active
+                           move 0 to ls-customer-id
+                           perform log-failed-access
+                       else
+                       if customer-is-locked
+                           move 0 to ls-customer-id
+                           perform log-failed-access
+                       else
+                           if customer-pin is equal to ws-hashed-pin
+                               move zero to customer-pin-attempts
+                               rewrite registro
+                               move customer-id to ls-customer-id
+                               if customer-bank-id not equal
+                                                    ls-home-bank-id
+                                   set ls-is-foreign-card to true
+                               end-if
+                           else
+                               add 1 to customer-pin-attempts
+                               if customer-pin-attempts >= 3
+                                   set customer-is-locked to true
+                               end-if
+                               rewrite registro
+                               move 0 to ls-customer-id
+                               perform log-failed-access
+                           end-if
+                       end-if
+                       end-if
            end-read.
            close archivoCustomer.
 
        .
       *>----------------------------------------------------------------
 
+       log-failed-access.
+           call "Failed-Access-Log" using
+                                  by content ls-customer-card-no
+                                             customer-id
+                                             ls-atm-id
+           .
+      *>----------------------------------------------------------------
+
 
        end program Valida-Acceso.
 
