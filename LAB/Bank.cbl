@@ -21,19 +21,56 @@
        Method-id. manages.
       *>----------------------------------------------------------------
        local-storage section.
-       77 bank-id pic 9 value 1.
+       77 atm-id     pic 9(3).
+       77 bank-id    pic 9(3).
+       77 branch-id  pic 9(3).
+       77 branch-name pic x(10).
 
        Linkage Section.
        77 ls-bank-name        pic x(10).
 
        Procedure Division
                          Returning ls-bank-name.
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
             Call "IdentifiesBank" using by content bank-id
+                                                    branch-id
                                         by reference ls-bank-name
+                                                      branch-name
 
          exit method.
        End Method manages.
       *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       Method-id. branch.
+      *>----------------------------------------------------------------
+      *> Returns the name of the branch this terminal belongs to, so
+      *> a consolidated multi-branch fleet can brand a receipt/screen
+      *> with the branch as well as the bank.
+       local-storage section.
+       77 atm-id     pic 9(3).
+       77 bank-id    pic 9(3).
+       77 branch-id  pic 9(3).
+       77 bank-name  pic x(10).
+
+       Linkage Section.
+       77 ls-branch-name        pic x(10).
+
+       Procedure Division
+                         Returning ls-branch-name.
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
+            Call "IdentifiesBank" using by content bank-id
+                                                    branch-id
+                                        by reference bank-name
+                                                      ls-branch-name
+
+         exit method.
+       End Method branch.
+      *>----------------------------------------------------------------
        end class-object.
        end class Bank.
 
