@@ -0,0 +1,135 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Nightly batch job: scans account.dat in full, applies the
+      *> savings interest rate to every savings account (account-type
+      *> 1), and posts the accrued interest as a dated "IN" entry in
+      *> the transaction journal. Current accounts (account-type 2)
+      *> earn no interest.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Interest-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select optional archivoCheckpoint assign to "intchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       77 ws-today               pic 9(8).
+       77 ws-journal-seq         pic 9(9).
+       77 ws-interest-amount     pic s9(7)v99.
+       77 ws-savings-rate        pic v9(4) value .0025.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-account      pic 9(7) value zero.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-accounts  value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           perform read-checkpoint.
+           open i-o archivoAccounts.
+           if ws-resume-account is greater than zero
+               move ws-resume-account to account-no
+               start archivoAccounts key is greater than account-no
+                   invalid key
+                       set ws-no-more-accounts to true
+               end-start
+           end-if.
+           perform process-account until ws-no-more-accounts.
+           close archivoAccounts.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-account.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-account
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       process-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   if account-type is equal to 1
+                                    and not account-on-hold
+                       compute ws-interest-amount rounded =
+                               account-balance * ws-savings-rate
+                       if ws-interest-amount is greater than zero
+                           add ws-interest-amount to account-balance
+                           rewrite account
+                           call "Journal-Post" using
+                                  by content account-no
+                                             ws-interest-amount
+                                             "IN"
+                                             zero
+                                             ws-today
+                                  by reference ws-journal-seq
+                                  by content   account-balance
+                           call "GL-Post" using
+                                  by content ws-interest-amount
+                                             "IN"
+                                             zero
+                                             ws-today
+                       end-if
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move account-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Interest-Batch.
