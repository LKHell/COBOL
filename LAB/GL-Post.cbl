@@ -0,0 +1,123 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Appends the balancing debit/credit pair to gl.dat for one
+      *> posted transaction, so cash movement also reconciles against
+      *> the bank's own books and not just the customer's
+      *> account-balance. Called by Add-money/Subtract-money right
+      *> after they Call "Journal-Post", and given the same already-
+      *> known amount/txn-type/atm-id/date rather than re-deriving them.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. GL-Post.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoGL assign to "gl.dat"
+           organization is indexed
+           access is dynamic
+           record key is gl-seq-no.
+
+       Select archivoGLSeq assign to "glseq.dat"
+           organization is indexed
+           access is dynamic
+           record key is glseq-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoGL.
+       copy "GLEDGER.cpy".
+
+       FD archivoGLSeq.
+       01 glseq-record.
+           05 glseq-key            pic 9(1).
+           05 glseq-next           pic 9(9).
+
+       working-storage section.
+       78 gl-cash-account          value "1000".
+       78 gl-deposits-account      value "2000".
+       77 ws-next-seq-no           pic 9(9).
+       77 ws-gl-account-code       pic x(4).
+       77 ws-gl-debit-credit       pic x(1).
+       01 ws-balance-switch        pic 9 value zero.
+          88  balance-increases    value 1.
+          88  balance-decreases    value zero.
+
+       Linkage Section.
+         77 ls-amount               pic s9(7)v99.
+         77 ls-txn-type             pic x(2).
+         77 ls-atm-id                pic 9(3).
+         77 ls-txn-date             pic 9(8).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-amount
+                                ls-txn-type
+                                ls-atm-id
+                                ls-txn-date.
+
+       post-entry.
+           evaluate ls-txn-type
+               when "DP" set balance-increases to true
+               when "TI" set balance-increases to true
+               when "IN" set balance-increases to true
+               when "RV" set balance-increases to true
+               when "CH" set balance-increases to true
+               when other set balance-decreases to true
+           end-evaluate.
+           if balance-increases
+               move gl-cash-account     to ws-gl-account-code
+               move "D"                 to ws-gl-debit-credit
+               perform write-gl-entry
+               move gl-deposits-account to ws-gl-account-code
+               move "C"                 to ws-gl-debit-credit
+               perform write-gl-entry
+           else
+               move gl-deposits-account to ws-gl-account-code
+               move "D"                 to ws-gl-debit-credit
+               perform write-gl-entry
+               move gl-cash-account     to ws-gl-account-code
+               move "C"                 to ws-gl-debit-credit
+               perform write-gl-entry
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       write-gl-entry.
+           perform next-seq-no.
+           move ws-next-seq-no     to gl-seq-no.
+           move ws-gl-account-code to gl-account-code.
+           move ws-gl-debit-credit to gl-debit-credit.
+           move ls-amount          to gl-amount.
+           move ls-txn-type        to gl-txn-type.
+           move ls-txn-date        to gl-date.
+           open i-o archivoGL
+               write gl-entry-record
+                   invalid key
+                       display "GL-Post: write failed"
+               end-write
+           close archivoGL
+           .
+      *>----------------------------------------------------------------
+
+       next-seq-no.
+           move 1 to glseq-key.
+           open i-o archivoGLSeq
+               read archivoGLSeq record
+                                  key is glseq-key
+                   invalid key
+                       move 1 to glseq-next
+                       write glseq-record
+                   not invalid key
+                       add 1 to glseq-next
+                       rewrite glseq-record
+               end-read
+           close archivoGLSeq.
+           move glseq-next to ws-next-seq-no
+           .
+      *>----------------------------------------------------------------
+
+       end program GL-Post.
