@@ -0,0 +1,208 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Nightly batch job: scans holds.dat in full and clears every
+      *> pending cheque/envelope hold that's at least holdcfg.cfg's
+      *> configured number of days old (falling back to a default the
+      *> same way Low-Balance-Check falls back when its own config file
+      *> is missing), moving the held amount into account-balance and
+      *> posting it through Journal-Post/GL-Post the same way a normal
+      *> deposit does.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Cheque-Hold-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoHolds assign to "holds.dat"
+           organization is indexed
+           access is dynamic
+           record key is hold-seq-no.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select optional archivoHoldCfg assign to "holdcfg.cfg"
+           organization is line sequential.
+
+       Select optional archivoCheckpoint assign to "cheqchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoHolds.
+       copy "HOLDREC.cpy".
+
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoHoldCfg.
+       01 holdcfg-record.
+           05 holdcfg-days         pic 9(3).
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       78 default-hold-days       value 2.
+       77 ws-hold-days            pic 9(3).
+       77 ws-today                pic 9(8).
+       77 ws-today-days           pic 9(9) comp.
+       77 ws-deposit-days         pic 9(9) comp.
+       77 ws-age-days             pic 9(9).
+       77 ws-journal-seq          pic 9(9).
+       77 ws-journal-amount       pic s9(7)v99.
+       77 ws-checkpoint-interval  pic 9 value 2.
+       77 ws-records-since-chkpt  pic 9 value zero.
+       77 ws-resume-seq           pic 9(9) value zero.
+       01 ws-at-end-switch        pic 9 value zero.
+          88  ws-no-more-holds      value 1.
+       01 ws-cfg-switch           pic 9 value zero.
+          88  ws-cfg-eof            value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           perform load-hold-days.
+           accept ws-today from date yyyymmdd.
+           compute ws-today-days = function integer-of-date (ws-today).
+           perform read-checkpoint.
+           open i-o archivoHolds.
+           if ws-resume-seq is greater than zero
+               move ws-resume-seq to hold-seq-no
+               start archivoHolds key is greater than hold-seq-no
+                   invalid key
+                       set ws-no-more-holds to true
+               end-start
+           end-if.
+           perform process-hold until ws-no-more-holds.
+           close archivoHolds.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       load-hold-days.
+           move default-hold-days to ws-hold-days.
+           move zero to ws-cfg-switch.
+           open input archivoHoldCfg
+               perform scan-hold-days until ws-cfg-eof
+           close archivoHoldCfg
+           .
+      *>----------------------------------------------------------------
+
+       scan-hold-days.
+           read archivoHoldCfg
+               at end
+                   set ws-cfg-eof to true
+               not at end
+                   move holdcfg-days to ws-hold-days
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-seq.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-seq
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       process-hold.
+           read archivoHolds next record
+               at end
+                   set ws-no-more-holds to true
+               not at end
+                   if hold-is-pending
+                       compute ws-deposit-days =
+                           function integer-of-date
+                               (hold-deposit-date)
+                       compute ws-age-days =
+                           ws-today-days - ws-deposit-days
+                       if ws-age-days is greater than
+                          or equal to ws-hold-days
+                           perform clear-hold
+                       end-if
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       clear-hold.
+           move hold-account-no to account-no.
+           open i-o archivoAccounts
+               read archivoAccounts record into account
+                                            key is account-no
+                   invalid key
+                       display "Cheque-Hold-Batch: missing account "
+                               hold-account-no
+                   not invalid key
+                       if account-on-hold
+                           display "Cheque-Hold-Batch: account on hold "
+                                   hold-account-no
+                                   " - hold left pending"
+                       else
+                           subtract hold-amount from account-hold-amount
+                           add      hold-amount to   account-balance
+                           move ws-today to account-last-activity-date
+                           rewrite account
+                           set hold-is-cleared to true
+                           rewrite hold-record
+                           move hold-amount to ws-journal-amount
+                           call "Journal-Post" using
+                                  by content hold-account-no
+                                             ws-journal-amount
+                                             "CH"
+                                             zero
+                                             ws-today
+                                  by reference ws-journal-seq
+                                  by content   account-balance
+                           call "GL-Post" using
+                                  by content ws-journal-amount
+                                             "CH"
+                                             zero
+                                             ws-today
+                       end-if
+               end-read
+           close archivoAccounts
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move hold-seq-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Cheque-Hold-Batch.
