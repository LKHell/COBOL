@@ -0,0 +1,65 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Appends a line to wdsuspense.dat whenever cash has already
+      *> been physically dispensed by Dispense-Cash but the matching
+      *> Subtract-money debit then fails, the same extend-and-append
+      *> way Deposit-Exception already logs a deposit mismatch to
+      *> depsuspense.dat, so a teller can reconcile the dispensed cash
+      *> against the account instead of it going untracked.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Withdrawal-Exception.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoSuspense assign to "wdsuspense.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoSuspense.
+       01 suspense-line           pic x(60).
+
+       working-storage section.
+       77 ws-today               pic 9(8).
+       77 ws-suspense-line       pic x(60).
+       77 print-amount           pic -(7)9.99.
+
+       Linkage Section.
+         77 ls-account-no         pic 9(7).
+         77 ls-amount             pic s9(9)v99.
+         77 ls-atm-id             pic 9(3).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-account-no
+                                ls-amount
+                                ls-atm-id.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           move ls-amount to print-amount.
+           move spaces to ws-suspense-line.
+           string "Acct "        delimited by size
+                  ls-account-no   delimited by size
+                  " dispensed not debited " delimited by size
+                  print-amount    delimited by size
+                  " atm "         delimited by size
+                  ls-atm-id       delimited by size
+                  " date "        delimited by size
+                  ws-today        delimited by size
+                  into ws-suspense-line
+           end-string.
+           move ws-suspense-line to suspense-line.
+           open extend archivoSuspense
+               write suspense-line
+           close archivoSuspense
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Withdrawal-Exception.
