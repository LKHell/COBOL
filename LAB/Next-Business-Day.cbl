@@ -0,0 +1,94 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Rolls a transaction date forward past any Saturday, Sunday,
+      *> or date listed in the optional bankcal.dat non-business-day
+      *> calendar, the same way ATM-Config falls back when a config
+      *> file is missing - no calendar file at all just means weekends
+      *> are the only non-business days. Called by Add-money and
+      *> Subtract-money right after they accept today's date, so every
+      *> downstream post (last-activity-date, Journal-Post, GL-Post)
+      *> carries the value date instead of the calendar date.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Next-Business-Day.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoCalendar assign to "bankcal.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoCalendar.
+       01 calendar-holiday-date     pic 9(8).
+
+       working-storage section.
+       77 ws-weekday                pic 9(1).
+       77 ws-date-integer           pic 9(9) comp.
+       01 ws-non-business-switch    pic 9 value zero.
+          88  ws-is-non-business      value 1.
+       01 ws-cal-at-end-switch      pic 9 value zero.
+          88  ws-cal-eof              value 1.
+
+       Linkage Section.
+         77 ls-date                 pic 9(8).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-date.
+
+       main-procedure.
+           set ws-is-non-business to true.
+           perform advance-past-non-business-day
+               until not ws-is-non-business
+           .
+      *>----------------------------------------------------------------
+
+       advance-past-non-business-day.
+           perform check-business-day.
+           if ws-is-non-business
+               compute ws-date-integer =
+                   function integer-of-date (ls-date) + 1
+               compute ls-date =
+                   function date-of-integer (ws-date-integer)
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       check-business-day.
+           compute ws-weekday =
+               function mod (function integer-of-date (ls-date), 7).
+           if ws-weekday is equal to 0 or ws-weekday is equal to 6
+               set ws-is-non-business to true
+           else
+               perform check-holiday-calendar
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       check-holiday-calendar.
+           move zero to ws-non-business-switch.
+           move zero to ws-cal-at-end-switch.
+           open input archivoCalendar
+               perform scan-holiday until ws-cal-eof
+           close archivoCalendar
+           .
+      *>----------------------------------------------------------------
+
+       scan-holiday.
+           read archivoCalendar
+               at end
+                   set ws-cal-eof to true
+               not at end
+                   if calendar-holiday-date is equal to ls-date
+                       set ws-is-non-business to true
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       end program Next-Business-Day.
