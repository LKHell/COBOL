@@ -0,0 +1,55 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Small read-only lookup so Transfer-Funds can learn an
+      *> account's currency code without opening account.dat itself -
+      *> used to decide whether a transfer's two legs need to run
+      *> through Exchange-Rate first.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Get-Account-Currency.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+       77 ls-account-no      pic 9(7).
+       77 ls-currency-code   pic x(3).
+       01 bool                pic 9.
+          88  exist      value 1.
+          88  not-exist  value zero.
+
+       Procedure division using ls-account-no ls-currency-code bool.
+
+       main-procedure.
+           move ls-account-no to account-no.
+           open input archivoAccounts.
+           read archivoAccounts key is account-no
+               invalid key
+                   set not-exist to true
+               not invalid key
+                   move account-currency to ls-currency-code
+                   set exist to true
+           end-read.
+           close archivoAccounts
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Get-Account-Currency.
