@@ -15,21 +15,19 @@
 
        File Section.
        FD archivoCustomer.
-       01 registro.
-           05 customer-id          pic 9.
-           05 customer-name        pic x(10).
-           05 customer-city        pic x(10).
-           05 customer-account-no  pic 9.
-           05 customer-pin         pic 9.
+       copy "CUSTOMER.cpy".
 
        working-storage section.
-       77 newPin-A           pic 9.
-       77 newPin-B           pic 9.
+       77 newPin-A           pic 9(4).
+       77 newPin-B           pic 9(4).
        77 i                  pic 9.
+       77 ws-hashed-pin      pic 9(4).
+       01 ws-match-switch    pic 9 value zero.
+          88  pins-match       value 1.
+          88  pins-mismatch    value zero.
 
        Linkage Section.
-       77 ls-old-pin            pic 9.
-       77 ls-customer-id        pic 9.
+       77 ls-customer-id        pic 9(5).
 
        Screen Section.
        01 erase-screen.
@@ -37,9 +35,15 @@
               foreground-color 15
               background-color 9.
 
+      *>----------------------------------------------------------------
+      *> The caller has already re-authenticated the old PIN through
+      *> DebitCard's "Acces" method (the same login path backed by
+      *> Valida-Acceso), so menu-pin no longer re-verifies the old PIN
+      *> itself - it just looks the account up by the already-trusted
+      *> customer-id and changes the PIN.
+      *>----------------------------------------------------------------
 
-       Procedure Division using ls-old-pin
-                                ls-customer-id.
+       Procedure Division using ls-customer-id.
        move 3 to i.
        perform menu-pin.
        exit program.
@@ -51,32 +55,22 @@
       *>----------------------------------------------------------------
       *> 进入menu-pin代码 ？
 
-       move ls-old-pin to customer-id
+       move ls-customer-id to customer-id
        open i-o archivoCustomer
             read archivoCustomer record into registro
                                          key is customer-id
+              invalid key
+                    display space
+                    display "Invalid Card ID"
               not invalid key
-
-               display "Please enther your old Pin ：" no advancing
-               accept  newPin-A
-               if newPin-A is equal to ls-old-pin
-               then
-                     perform  change-pin
-               end-if
-
-
-               perform until ( newPin-A is equal to ls-old-pin )
-               or ( i = 0 )
-               if newPin-A is equal to ls-old-pin
-               then
-                     perform  change-pin
-               else
-                     compute i = i - 1
-               display "Please enther your old Pin ：" no advancing
-               accept  newPin-A
-
-               end-if
-               end-perform
+                    if customer-is-locked
+                       then
+                             display space
+                             display "PIN Locked - See a Teller"
+                       else
+                             perform  change-pin
+                    end-if
+               end-read
                .
        close archivoCustomer.
 
@@ -87,33 +81,33 @@
       *>----------------------------------------------------------------
       *> 进入change-pin代码 ？
 
-               display "Please enter your new pin : " no advancing
-               accept  newPin-A
-
-               display "Retype your new pin : " no advancing
-               accept  newPin-B
-
-               perform until ( newPin-A is equal to newPin-B )
-               or ( i = 0 )
-               if ( newPin-A is equal to newPin-B )
-                 then
-                   display space
-                   move newPin-A to customer-pin
-                   rewrite  registro
-                   display  "Sucessed"
-                 else
-                   compute i = i - 1
-                  display "Please enter your new pin : " no advancing
-                  accept  newPin-A
-                  display "Retype your new pin : " no advancing
-                  accept  newPin-B
-               end-if
+               set pins-mismatch to true
+               perform with test after
+                       until pins-match or ( i = 0 )
+                   display "Please enter your new pin : " no advancing
+                   accept  newPin-A
+                   display "Retype your new pin : " no advancing
+                   accept  newPin-B
+                   if ( newPin-A is equal to newPin-B )
+                     then
+                       set pins-match to true
+                       display space
+                       call "Pin-Hash" using by content newPin-A
+                                              by reference ws-hashed-pin
+                       move ws-hashed-pin to customer-pin
+                       rewrite  registro
+                       display  "Sucessed"
+                     else
+                       compute i = i - 1
+                       if i = 0
+                           display space
+                           display "PIN not changed - too many "
+                                   "mismatched entries"
+                       end-if
+                   end-if
                end-perform
                .
 
       *>---------------------------------------------------------------
 
        end program Pin-Changer.
-
-
-
