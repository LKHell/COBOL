@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - End-of-day balance snapshot record layout
+      *>  Holds each account's balance as of the last successful
+      *>  reconciliation run, so the next run can prove today's net
+      *>  journal movement actually explains today's closing balance.
+      *>----------------------------------------------------------------
+       01 eod-balance-record.
+           05 eod-account-no    pic 9(7).
+           05 eod-balance       pic s9(9)v99.
+           05 eod-date          pic 9(8).
+           05 filler            pic x(10).
