@@ -1,7 +1,11 @@
       *>----------------------------------------------------------------
       *>  ATM Project - 2015
       *>----------------------------------------------------------------
-
+      *> bank.dat now holds one row per branch rather than one row per
+      *> bank, since the fleet is being consolidated to serve more
+      *> than one institution's cards and branding from the same
+      *> software. A bank can have several branches, so the record is
+      *> keyed on bank-id/branch-id together rather than bank-id alone.
 
        Identification Division.
        Program-id. IdentifiesBank.
@@ -13,29 +17,37 @@
        Select archivoBank assign to "bank.dat"
            organization is indexed
            access is dynamic
-           record key is bank-id.
+           record key is branch-key.
 
        Data Division.
        File Section.
 
        FD archivoBank.
        01 bank.
-           05 bank-id          pic 9.
+           05 branch-key.
+               10 bank-id          pic 9(3).
+               10 branch-id        pic 9(3).
            05 bank-name        pic x(10).
+           05 branch-name      pic x(10).
            05 bank-city        pic x(10).
 
        working-storage section.
 
        Linkage Section.
-         77 ls-bank-id         pic 9.
+         77 ls-bank-id         pic 9(3).
+         77 ls-branch-id       pic 9(3).
          77 ls-bank-name       pic x(10).
-
-       Procedure division using ls-bank-id ls-bank-name.
-           move ls-bank-id to bank-id.
-           open input archivoBank 
-           read archivoBank key is bank-id
+         77 ls-branch-name     pic x(10).
+
+       Procedure division using ls-bank-id ls-branch-id
+                                ls-bank-name ls-branch-name.
+           move ls-bank-id   to bank-id.
+           move ls-branch-id to branch-id.
+           open input archivoBank
+           read archivoBank key is branch-key
                    not invalid key
-                       move bank-name to ls-bank-name
+                       move bank-name   to ls-bank-name
+                       move branch-name to ls-branch-name
            end-read.
            close archivoBank.
 
