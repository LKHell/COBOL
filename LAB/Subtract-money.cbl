@@ -8,27 +8,35 @@
            organization is indexed
            access is dynamic
            record key is account-no
-           alternate key is account-owner-id.
+           alternate key is account-owner-id with duplicates.
 
        Data Division.
 
        File Section.
        FD archivoAccounts.
-       01 account.
-           05 account-no        pic 9.
-           05 account-type      pic 9.
-           05 account-owner-id  pic 9.
-           05 account-owner     pic x(10).
-           05 account-balance   pic 9(10).
+       copy "ACCTREC.cpy".
 
        working-storage section.
+       77 ws-today                pic 9(8).
+       77 ws-journal-seq          pic 9(9).
+       77 ws-journal-amount       pic s9(7)v99.
+       77 ws-available            pic s9(9)v99.
+       77 ws-shortfall            pic s9(7)v99.
+       77 ws-owner-id             pic 9(5).
+       77 ws-account-type         pic 9.
+       01 ws-posted-switch        pic 9 value zero.
+          88  ws-posted    value 1.
+          88  ws-not-posted value zero.
 
        Linkage Section.
-         77 ls-account-no             pic 9.
-         77 ls-amount                 pic 999.
+         77 ls-account-no             pic 9(7).
+         77 ls-amount                 pic s9(7)v99.
          01 bool     pic 9.
             88  exist  value 1.
             88  not-exist  value zero.
+         77 ls-txn-type               pic x(2).
+         77 ls-atm-id                 pic 9(3).
+         77 ls-resulting-balance      pic s9(9)v99.
 
        Screen Section.
        01 erase-screen.
@@ -39,10 +47,15 @@
       *>----------------------------------------------------------------
        Procedure division using ls-account-no
                                 ls-amount
-                                bool.
+                                bool
+                                ls-txn-type
+                                ls-atm-id
+                                ls-resulting-balance.
 
 
        move ls-account-no to account-no.
+       accept ws-today from date yyyymmdd.
+       call "Next-Business-Day" using by reference ws-today.
        open i-o archivoAccounts
            read archivoAccounts record into account
                                      key is account-no
@@ -52,8 +65,25 @@
                    stop " Account does not Exist!"
                not invalid key
                    set exist to true
-               if account-balance is less than ls-amount
+                   if account-on-hold
                    then
+                       set not-exist to true
+                       display erase-screen
+                       display "|-----------------------------------|"
+                       display "|                                   |"
+                       display "|  Account on Hold - Restricted     |"
+                       display "|    See a branch for release       |"
+                       display "|                                   |"
+                       display "|-----------------------------------|"
+                       stop space
+                   else
+                   compute ws-available =
+                           account-balance
+                         + account-overdraft-limit
+                         - account-overdraft-used
+                   if ws-available is less than ls-amount
+                       then
+                       set not-exist to true
                        display erase-screen
                        display "|-----------------------------------|"
                        display "|                                   |"
@@ -63,12 +93,49 @@
                        display "|                                   |"
                        display "|-----------------------------------|"
                        stop space
-                    else
-                       subtract ls-amount
-                                from   account-balance
-                       rewrite account
-               end-if.
+                        else
+                           if ls-amount <= account-balance
+                               subtract ls-amount
+                                        from   account-balance
+                           else
+                               compute ws-shortfall =
+                                       ls-amount - account-balance
+                               move zero to account-balance
+                               add ws-shortfall
+                                 to account-overdraft-used
+                           end-if
+                           move ws-today to account-last-activity-date
+                           rewrite account
+                           move account-balance to ls-resulting-balance
+                           move account-owner-id to ws-owner-id
+                           move account-type     to ws-account-type
+                           set ws-posted to true
+                   end-if
+                   end-if.
        close archivoAccounts.
+
+       if ws-posted
+           move ls-amount to ws-journal-amount
+           call "Journal-Post" using
+                                  by content ls-account-no
+                                             ws-journal-amount
+                                             ls-txn-type
+                                             ls-atm-id
+                                             ws-today
+                                  by reference ws-journal-seq
+                                  by content   ls-resulting-balance
+           call "GL-Post" using
+                                  by content ws-journal-amount
+                                             ls-txn-type
+                                             ls-atm-id
+                                             ws-today
+           call "Low-Balance-Check" using
+                                  by content ws-owner-id
+                                             ls-account-no
+                                             ws-account-type
+                                             ls-resulting-balance
+                                             ws-today
+       end-if.
       *>----------------------------------------------------------------
 
        end program Subtract-money.
