@@ -0,0 +1,54 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Reads this terminal's site configuration (which ATM id, which
+      *> bank id, and which branch id it reports itself as) from a
+      *> small flat config file living alongside the data files, so
+      *> the same load module can be deployed to more than one
+      *> physical machine. A machine with no config file present falls
+      *> back to ATM #1 / Bank #1 / Branch #1, matching the values
+      *> every program used to hardcode.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. ATM-Config.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoAtmConfig assign to "atmsite.cfg"
+           organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD archivoAtmConfig.
+       01 config-record.
+           05 config-atm-id      pic 9(3).
+           05 config-bank-id     pic 9(3).
+           05 config-branch-id    pic 9(3).
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-atm-id         pic 9(3).
+         77 ls-bank-id        pic 9(3).
+         77 ls-branch-id      pic 9(3).
+
+       Procedure division using ls-atm-id ls-bank-id ls-branch-id.
+           move 1 to ls-atm-id.
+           move 1 to ls-bank-id.
+           move 1 to ls-branch-id.
+           open input archivoAtmConfig
+           read archivoAtmConfig
+                   at end
+                       continue
+                   not at end
+                       move config-atm-id    to ls-atm-id
+                       move config-bank-id   to ls-bank-id
+                       move config-branch-id to ls-branch-id
+           end-read.
+           close archivoAtmConfig.
+
+       end program ATM-Config.
