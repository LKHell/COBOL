@@ -20,7 +20,11 @@
        Method-id. identifies.
       *>----------------------------------------------------------------
        local-storage section.
-       77 atm-id pic 9 value 1.
+       77 atm-id          pic 9(3).
+       77 bank-id         pic 9(3).
+       77 branch-id       pic 9(3).
+       77 owner-bank-id   pic 9(3).
+       77 network-flag    pic x(1).
 
        Linkage Section.
        77 ls-atm-location   pic x(10).
@@ -28,13 +32,134 @@
        Procedure Division
                        Returning ls-atm-location.
 
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
             Call "IdentifiesATM" using
                                        by content atm-id
                                        by reference ls-atm-location
+                                                    owner-bank-id
+                                                    network-flag
 
          exit method.
        End Method identifies.
       *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       Method-id. atmId.
+      *>----------------------------------------------------------------
+      *> Returns the numeric id of this physical ATM so that callers
+      *> (journal posting, cash tracking, fraud logging) can tag their
+      *> records with where the transaction actually happened. Read
+      *> from this terminal's own site config, not hardcoded, so each
+      *> deployed machine reports its own identity.
+       local-storage section.
+       77 atm-id     pic 9(3).
+       77 bank-id    pic 9(3).
+       77 branch-id  pic 9(3).
+
+       Linkage Section.
+       77 ls-atm-id   pic 9(3).
+
+       Procedure Division
+                       Returning ls-atm-id.
+
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
+            move atm-id to ls-atm-id
+
+         exit method.
+       End Method atmId.
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       Method-id. bankId.
+      *>----------------------------------------------------------------
+      *> Returns the numeric id of the bank this terminal belongs to,
+      *> read from the same site config as atmId, so the caller can
+      *> tell a home-bank card from a foreign one without hardcoding
+      *> bank-id 1 the way every program used to.
+       local-storage section.
+       77 atm-id     pic 9(3).
+       77 bank-id    pic 9(3).
+       77 branch-id  pic 9(3).
+
+       Linkage Section.
+       77 ls-bank-id   pic 9(3).
+
+       Procedure Division
+                       Returning ls-bank-id.
+
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
+            move bank-id to ls-bank-id
+
+         exit method.
+       End Method bankId.
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       Method-id. branchId.
+      *>----------------------------------------------------------------
+      *> Returns the numeric id of the branch this terminal belongs
+      *> to, read from the same site config as atmId/bankId, so a
+      *> consolidated multi-branch fleet can tell which branch owns a
+      *> given machine without hardcoding branch-id 1.
+       local-storage section.
+       77 atm-id     pic 9(3).
+       77 bank-id    pic 9(3).
+       77 branch-id  pic 9(3).
+
+       Linkage Section.
+       77 ls-branch-id   pic 9(3).
+
+       Procedure Division
+                       Returning ls-branch-id.
+
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
+            move branch-id to ls-branch-id
+
+         exit method.
+       End Method branchId.
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       Method-id. inNetwork.
+      *>----------------------------------------------------------------
+      *> Returns "Y"/"N" for whether this physical machine, looked up
+      *> on atm.dat by its own atm-id, participates in the surcharge-
+      *> free partner network - so the fee logic can waive the
+      *> out-of-network surcharge without hardcoding machine-by-
+      *> machine exceptions.
+       local-storage section.
+       77 atm-id          pic 9(3).
+       77 bank-id         pic 9(3).
+       77 branch-id       pic 9(3).
+       77 atm-location    pic x(10).
+       77 owner-bank-id   pic 9(3).
+
+       Linkage Section.
+       77 ls-network-flag   pic x(1).
+
+       Procedure Division
+                       Returning ls-network-flag.
+
+            Call "ATM-Config" using by reference atm-id
+                                                  bank-id
+                                                  branch-id
+            Call "IdentifiesATM" using
+                                       by content atm-id
+                                       by reference atm-location
+                                                    owner-bank-id
+                                                    ls-network-flag
+
+         exit method.
+       End Method inNetwork.
+      *>----------------------------------------------------------------
        end class-object.
        end class ATM-Info.
 
