@@ -9,34 +9,40 @@
            organization is indexed
            access is dynamic
            record key is account-no
-           alternate key is account-owner-id.
+           alternate key is account-owner-id with duplicates.
 
        Data Division.
 
        File Section.
        FD archivoAccounts.
-       01 account.
-           05 account-no        pic 9.
-           05 account-type      pic 9.
-           05 account-owner-id  pic 9.
-           05 account-owner     pic x(10).
-           05 account-balance   pic 9(10).
+       copy "ACCTREC.cpy".
 
        working-storage section.
+       77 ws-today                pic 9(8).
+       77 ws-journal-seq          pic 9(9).
+       77 ws-journal-amount       pic s9(7)v99.
+       77 ws-remainder            pic s9(7)v99.
 
        Linkage Section.
-         77 ls-account-no          pic 9.
-         77 ls-amount              pic 999.
+         77 ls-account-no          pic 9(7).
+         77 ls-amount              pic s9(7)v99.
          01 bool                   pic 9.
             88  exist  value 1.
             88  not-exist  value zero.
+         77 ls-txn-type            pic x(2).
+         77 ls-atm-id               pic 9(3).
+         77 ls-resulting-balance   pic s9(9)v99.
       *>----------------------------------------------------------------
        Procedure division using ls-account-no
                                 ls-amount
-                                bool.
+                                bool
+                                ls-txn-type
+                                ls-atm-id
+                                ls-resulting-balance.
 
-      *> ½øÈë´úÂë £¿ change by subtract-money
        move ls-account-no to account-no.
+       accept ws-today from date yyyymmdd.
+       call "Next-Business-Day" using by reference ws-today.
        open i-o archivoAccounts
            read archivoAccounts record into account
                                         key is account-no
@@ -47,13 +53,52 @@
                           stop " Account does not Exist!"
                       not invalid key
                           set exist to true
-                       add ls-amount
-                       to   account-balance
-                       rewrite account
+                          if account-on-hold
+                          then
+                              set not-exist to true
+                              display space
+                              display "|---------------------------|"
+                              display "|                           |"
+                              display "| Account on Hold           |"
+                              display "| See a branch for release  |"
+                              display "|                           |"
+                              display "|---------------------------|"
+                              stop space
+                          else
+                              if ls-amount <= account-overdraft-used
+                                  subtract ls-amount
+                                       from account-overdraft-used
+                              else
+                                  compute ws-remainder =
+                                          ls-amount
+                                        - account-overdraft-used
+                                  move zero to account-overdraft-used
+                                  add ws-remainder to account-balance
+                              end-if
+                              move ws-today
+                                  to account-last-activity-date
+                              rewrite account
+                              move account-balance
+                                  to ls-resulting-balance
+                          end-if
        close archivoAccounts.
 
-
-
+       if exist
+           move ls-amount to ws-journal-amount
+           call "Journal-Post" using
+                                  by content ls-account-no
+                                             ws-journal-amount
+                                             ls-txn-type
+                                             ls-atm-id
+                                             ws-today
+                                  by reference ws-journal-seq
+                                  by content   ls-resulting-balance
+           call "GL-Post" using
+                                  by content ws-journal-amount
+                                             ls-txn-type
+                                             ls-atm-id
+                                             ws-today
+       end-if.
 
 
       *>----------------------------------------------------------------
