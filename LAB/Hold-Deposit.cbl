@@ -0,0 +1,126 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Posts a cheque/envelope deposit as a provisional hold instead
+      *> of an instant credit: the amount is added to the account's own
+      *> account-hold-amount, not account-balance, so Subtract-money's
+      *> available-balance check never sees it, and a new hold record
+      *> is written to holds.dat for Cheque-Hold-Batch to clear later.
+      *> Called by ATM.cbl's menu-deposit the same way it already Calls
+      *> "Add-money" for a cash deposit.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Hold-Deposit.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoHolds assign to "holds.dat"
+           organization is indexed
+           access is dynamic
+           record key is hold-seq-no.
+
+       Select archivoHoldSeq assign to "holdseq.dat"
+           organization is indexed
+           access is dynamic
+           record key is holdseq-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoHolds.
+       copy "HOLDREC.cpy".
+
+       FD archivoHoldSeq.
+       01 holdseq-record.
+           05 holdseq-key            pic 9(1).
+           05 holdseq-next           pic 9(9).
+
+       working-storage section.
+       77 ws-today                pic 9(8).
+       77 ws-hold-seq              pic 9(9).
+
+       Linkage Section.
+         77 ls-account-no          pic 9(7).
+         77 ls-amount               pic s9(7)v99.
+         01 bool                   pic 9.
+            88  exist  value 1.
+            88  not-exist  value zero.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-account-no
+                                ls-amount
+                                bool.
+
+       move ls-account-no to account-no.
+       accept ws-today from date yyyymmdd.
+       open i-o archivoAccounts
+           read archivoAccounts record into account
+                                        key is account-no
+               invalid key
+                   set not-exist to true
+                   stop space
+                   stop " Account does not Exist!"
+               not invalid key
+                   if account-on-hold
+                       set not-exist to true
+                       display "Hold-Deposit: account on hold "
+                               ls-account-no
+                   else
+                       set exist to true
+                       add ls-amount to account-hold-amount
+                       rewrite account
+                   end-if
+           end-read
+       close archivoAccounts.
+
+       if exist
+           perform write-hold-record
+       end-if.
+      *>----------------------------------------------------------------
+
+       write-hold-record.
+           perform next-seq-no.
+           move ws-hold-seq     to hold-seq-no.
+           move ls-account-no   to hold-account-no.
+           move ls-amount       to hold-amount.
+           move ws-today        to hold-deposit-date.
+           set hold-is-pending  to true.
+           open i-o archivoHolds
+               write hold-record
+                   invalid key
+                       display "Hold-Deposit: write failed"
+               end-write
+           close archivoHolds
+           .
+      *>----------------------------------------------------------------
+
+       next-seq-no.
+           move 1 to holdseq-key.
+           open i-o archivoHoldSeq
+               read archivoHoldSeq record
+                                   key is holdseq-key
+                   invalid key
+                       move 1 to holdseq-next
+                       write holdseq-record
+                   not invalid key
+                       add 1 to holdseq-next
+                       rewrite holdseq-record
+               end-read
+           close archivoHoldSeq.
+           move holdseq-next to ws-hold-seq
+           .
+      *>----------------------------------------------------------------
+
+       end program Hold-Deposit.
