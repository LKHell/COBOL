@@ -0,0 +1,79 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Authenticates a branch-staff id and pin against staff.dat,
+      *> the same pin-hash-and-attempt-count pattern Valida-Acceso
+      *> already uses for customer cards, and hands back the staff
+      *> member's role so Branch-Terminal can restrict its menu to
+      *> what that role is allowed to do.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Staff-Login.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoStaff assign to "staff.dat"
+           organization is indexed
+           access is dynamic
+           record key is staff-id.
+
+       Data Division.
+
+       File Section.
+       FD archivoStaff.
+       copy "STAFF.cpy".
+
+       working-storage section.
+       77 ws-hashed-pin          pic 9(4).
+
+       Linkage Section.
+       77 ls-staff-id            pic 9(5).
+       77 ls-staff-pin           pic 9(4).
+       77 ls-staff-role          pic x(1).
+       01 bool                   pic 9.
+          88  exist      value 1.
+          88  not-exist  value zero.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-staff-id
+                                ls-staff-pin
+                                ls-staff-role
+                                bool.
+
+       main-procedure.
+           move space to ls-staff-role.
+           move ls-staff-id to staff-id.
+           call "Pin-Hash" using by content ls-staff-pin
+                                  by reference ws-hashed-pin.
+           open i-o archivoStaff
+               read archivoStaff key is staff-id
+                   invalid key
+                       set not-exist to true
+                   not invalid key
+                       if staff-is-locked
+                           set not-exist to true
+                       else
+                           if staff-pin is equal to ws-hashed-pin
+                               move zero to staff-pin-attempts
+                               rewrite staff-record
+                               move staff-role to ls-staff-role
+                               set exist to true
+                           else
+                               add 1 to staff-pin-attempts
+                               if staff-pin-attempts >= 3
+                                   set staff-is-locked to true
+                               end-if
+                               rewrite staff-record
+                               set not-exist to true
+                           end-if
+                       end-if
+               end-read
+           close archivoStaff
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Staff-Login.
