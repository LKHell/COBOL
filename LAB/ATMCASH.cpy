@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - ATM cash-drawer record layout
+      *>  Shared by every program that reads or writes atmcash.dat
+      *>----------------------------------------------------------------
+       01 atm-cash-record.
+           05 cash-key.
+               10 cash-atm-id       pic 9(3).
+               10 cash-denom-code   pic 9.
+           05 cash-denom-amount     pic 9(3).
+           05 cash-count            pic 9(5).
