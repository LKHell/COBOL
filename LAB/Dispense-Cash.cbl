@@ -0,0 +1,62 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Checks and decrements the physical cash loaded into a given
+      *> ATM for one denomination (atm-cash.dat keyed by atm-id and
+      *> denomination code), so menu-withdraw stops promising bills
+      *> the machine doesn't actually have.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Dispense-Cash.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAtmCash assign to "atmcash.dat"
+           organization is indexed
+           access is dynamic
+           record key is cash-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoAtmCash.
+       copy "ATMCASH.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-atm-id           pic 9(3).
+         77 ls-denom-code       pic 9.
+         01 bool                pic 9.
+            88  exist  value 1.
+            88  not-exist  value zero.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-atm-id
+                                ls-denom-code
+                                bool.
+
+       move ls-atm-id     to cash-atm-id.
+       move ls-denom-code to cash-denom-code.
+       open i-o archivoAtmCash
+           read archivoAtmCash record
+                                key is cash-key
+                   invalid key
+                       set not-exist to true
+                   not invalid key
+                       if cash-count is greater than zero
+                           subtract 1 from cash-count
+                           rewrite atm-cash-record
+                           set exist to true
+                       else
+                           set not-exist to true
+                       end-if
+           end-read
+       close archivoAtmCash.
+
+      *>----------------------------------------------------------------
+
+       end program Dispense-Cash.
