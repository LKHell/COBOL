@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Batch restart checkpoint record layout
+      *>  One record: the last key (account-no, or another batch's own
+      *>  sequence number) fully processed by a batch run, and whether
+      *>  that run finished cleanly. Read on startup so a crashed run
+      *>  resumes after the last checkpoint instead of reprocessing
+      *>  already-posted records.
+      *>----------------------------------------------------------------
+       01 checkpoint-record.
+           05 chkpt-last-account   pic 9(9).
+           05 chkpt-run-complete   pic x(1).
+              88  chkpt-is-complete    value "Y".
+              88  chkpt-in-progress    value "N".
