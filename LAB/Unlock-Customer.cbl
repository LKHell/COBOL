@@ -0,0 +1,58 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Clears the lockout Valida-Acceso sets on customer.dat after
+      *> three bad pin attempts, the same read-by-key-then-rewrite
+      *> shape Update-Contact already uses, so a branch teller can put
+      *> a locked-out customer back in service without a batch run.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Unlock-Customer.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoCustomer assign to "customer.dat"
+           organization is indexed
+           access is dynamic
+           record key is customer-id.
+
+       Data Division.
+
+       File Section.
+       FD archivoCustomer.
+       copy "CUSTOMER.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+       77 ls-customer-id        pic 9(5).
+       01 bool                   pic 9.
+          88  exist      value 1.
+          88  not-exist  value zero.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-customer-id
+                                bool.
+
+       main-procedure.
+           move ls-customer-id to customer-id.
+           open i-o archivoCustomer
+               read archivoCustomer record into registro
+                                            key is customer-id
+                   invalid key
+                       set not-exist to true
+                   not invalid key
+                       set customer-not-locked to true
+                       move zero to customer-pin-attempts
+                       rewrite registro
+                       set exist to true
+               end-read
+           close archivoCustomer
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Unlock-Customer.
