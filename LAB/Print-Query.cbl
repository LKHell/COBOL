@@ -15,30 +15,43 @@
            organization is indexed
            access is dynamic
            record key is account-no
-           alternate key is account-owner-id.
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no with duplicates.
 
        Data Division.
 
        File Section.
        FD archivoAccounts.
-       01 account.
-           05 account-no        pic 9.
-           05 account-type      pic 9.
-           05 account-owner-id  pic 9.
-           05 account-owner     pic x(10).
-           05 account-balance   pic 9(10).
+       copy "ACCTREC.cpy".
+
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
 
        working-storage section.
-      *77 print-balance         pic $$$,$$$,$$9.99.
-       77 print-balance         pic 9(10).
+       77 print-balance         pic -(7)9.99.
        77 bank-name             pic x(10).
        77 atm-location          pic x(10).
        77 print-date            pic zz99/99/99.
+       77 print-jrnl-date       pic zz99/99/99.
+       77 print-jrnl-amount     pic -(5)9.99.
+       77 print-jrnl-balance    pic -(7)9.99.
+       01 ws-at-end-switch      pic 9 value zero.
+          88  ws-journal-at-end  value 1.
        78 dash-line  value "------------------------------------".
 
        Linkage Section.
-         77 ls-account-no           pic 9.
+         77 ls-account-no           pic 9(7).
          77 ls-transactionDate      pic 9(6).
+         77 ls-date-from            pic 9(8).
+         77 ls-date-to              pic 9(8).
+         01 ls-passbook             pic 9.
+            88  ls-passbook-style     value 1.
+            88  ls-summary-style      value zero.
 
        Screen Section.
        01 erase-screen.
@@ -47,13 +60,19 @@
               background-color 9.
 
        Procedure division using ls-account-no
-                                ls-transactionDate.
+                                ls-transactionDate
+                                ls-date-from
+                                ls-date-to
+                                ls-passbook.
            Invoke Bank "manages"
                        returning bank-name.
 
            Invoke ATM-Info "identifies"
                        returning atm-location.
            perform statement.
+           if ls-date-from is greater than zero
+               perform statement-activity
+           end-if.
            exit program
            .
 
@@ -105,6 +124,56 @@
          .
       *>----------------------------------------------------------------
 
+      *>----------------------------------------------------------------
+       statement-activity.
+      *>----------------------------------------------------------------
+      *> Lists the journal entries for this account that fall within
+      *> the from/to date window the customer entered at menu-query,
+      *> instead of only ever showing the current balance.
+           display space.
+           display " Activity " ls-date-from " to " ls-date-to.
+           display dash-line.
+           move zero to ws-at-end-switch.
+           open input archivoJournal.
+           move ls-account-no to journal-account-no.
+           start archivoJournal key is equal to journal-account-no
+               invalid key
+                   set ws-journal-at-end to true
+           end-start.
+           perform until ws-journal-at-end
+               read archivoJournal next record
+                   at end
+                       set ws-journal-at-end to true
+                   not at end
+                       if journal-account-no not equal ls-account-no
+                           set ws-journal-at-end to true
+                       else
+                           if journal-date >= ls-date-from
+                          and journal-date <= ls-date-to
+                               move journal-date   to print-jrnl-date
+                               move journal-amount to print-jrnl-amount
+                               if ls-passbook-style
+                                   move journal-balance-after
+                                       to print-jrnl-balance
+                                   display "   " print-jrnl-date
+                                           "  " journal-txn-type
+                                           "  " print-jrnl-amount
+                                           "  bal " print-jrnl-balance
+                               else
+                                   display "   " print-jrnl-date
+                                           "  " journal-txn-type
+                                           "  " print-jrnl-amount
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-perform.
+           close archivoJournal.
+           display dash-line.
+           display space
+           .
+      *>----------------------------------------------------------------
+
 
        end program Print-Query.
 
