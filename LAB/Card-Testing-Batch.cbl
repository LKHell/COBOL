@@ -0,0 +1,114 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Fraud-pattern batch: scans failed-access.dat in full and
+      *> flags any card with failed PIN attempts at more than one ATM
+      *> location on the same business date as possible card-testing
+      *> activity, for the security team to review. A card's prior
+      *> attempts are held in a bounded in-memory table (ws-seen-table)
+      *> while the file is scanned once top to bottom, the same way
+      *> Low-Balance-Check holds its per-account-type thresholds in a
+      *> table while scanning lowbal.cfg.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Card-Testing-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoFailedAccess assign to "failed-access.dat"
+           organization is line sequential.
+
+       Select archivoFraudReport assign to "card-testing.rpt"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoFailedAccess.
+       copy "FAILACC.cpy".
+
+       FD archivoFraudReport.
+       01 fraud-report-line      pic x(60).
+
+       working-storage section.
+       77 ws-seen-count          pic 9(3) value zero.
+       78 max-seen-entries       value 200.
+       01 ws-seen-table.
+           05 ws-seen-entry occurs 200 times.
+              10 ws-seen-card-no   pic 9.
+              10 ws-seen-atm-id    pic 9(3).
+              10 ws-seen-date      pic 9(8).
+       77 i                       pic 9(3).
+       01 ws-at-end-switch        pic 9 value zero.
+          88  ws-no-more-records    value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           open input archivoFailedAccess.
+           open output archivoFraudReport.
+           perform process-record until ws-no-more-records.
+           close archivoFailedAccess archivoFraudReport.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       process-record.
+           read archivoFailedAccess
+               at end
+                   set ws-no-more-records to true
+               not at end
+                   perform check-other-atms
+                   perform remember-record
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       check-other-atms.
+           move 1 to i.
+           perform compare-seen-entry
+               until i is greater than ws-seen-count
+           .
+      *>----------------------------------------------------------------
+
+       compare-seen-entry.
+           if ws-seen-card-no (i) is equal to failacc-card-no
+              and ws-seen-date (i) is equal to failacc-date
+              and ws-seen-atm-id (i) is not equal to failacc-atm-id
+               perform write-fraud-line
+           end-if
+           add 1 to i
+           .
+      *>----------------------------------------------------------------
+
+       write-fraud-line.
+           move spaces to fraud-report-line.
+           string "Card " delimited by size
+                  failacc-card-no delimited by size
+                  " failed at ATM " delimited by size
+                  ws-seen-atm-id (i) delimited by size
+                  " and ATM " delimited by size
+                  failacc-atm-id delimited by size
+                  " on " delimited by size
+                  failacc-date delimited by size
+                  into fraud-report-line
+           end-string.
+           write fraud-report-line
+           .
+      *>----------------------------------------------------------------
+
+       remember-record.
+           if ws-seen-count is less than max-seen-entries
+               add 1 to ws-seen-count
+               move failacc-card-no to ws-seen-card-no (ws-seen-count)
+               move failacc-atm-id  to ws-seen-atm-id  (ws-seen-count)
+               move failacc-date    to ws-seen-date    (ws-seen-count)
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Card-Testing-Batch.
