@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Captured-card log record layout
+      *>  Shared by Capture-Card and any future branch capture report
+      *>----------------------------------------------------------------
+       01 captured-card-record.
+           05 capt-card-no        pic 9.
+           05 capt-atm-id         pic 9(3).
+           05 capt-date           pic 9(8).
+           05 capt-time           pic 9(8).
