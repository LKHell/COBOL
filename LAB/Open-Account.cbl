@@ -0,0 +1,119 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Writes a brand new account.dat record for a branch-staff "open
+      *> account" request: generates the next account-no from
+      *> acctseq.dat the same way Settlement-Post generates settlement
+      *> sequence numbers, then links the record to the owning
+      *> customer-id instead of just looking one up like
+      *> request-account does.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Open-Account.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoAcctSeq assign to "acctseq.dat"
+           organization is indexed
+           access is dynamic
+           record key is acctseq-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoAcctSeq.
+       01 acctseq-record.
+           05 acctseq-key           pic 9(1).
+           05 acctseq-next          pic 9(7).
+
+       working-storage section.
+       77 ws-next-account-no    pic 9(7).
+       77 ws-today              pic 9(8).
+
+       Linkage Section.
+         77 ls-customer-id        pic 9(5).
+         77 ls-account-type       pic 9.
+         77 ls-owner-name         pic x(10).
+         77 ls-starting-balance   pic s9(9)v99.
+         77 ls-currency-code      pic x(3).
+         77 ls-joint-owner-id-1   pic 9(5).
+         77 ls-joint-owner-id-2   pic 9(5).
+         01 bool                  pic 9.
+            88  exist  value 1.
+            88  not-exist  value zero.
+         77 ls-account-no         pic 9(7).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-customer-id
+                                ls-account-type
+                                ls-owner-name
+                                ls-starting-balance
+                                ls-currency-code
+                                ls-joint-owner-id-1
+                                ls-joint-owner-id-2
+                                bool
+                                ls-account-no.
+
+       open-entry.
+           perform next-account-no.
+           accept ws-today from date yyyymmdd.
+           move ws-next-account-no  to account-no.
+           move ws-next-account-no  to ls-account-no.
+           move ls-account-type     to account-type.
+           move ls-customer-id      to account-owner-id.
+           move ls-owner-name       to account-owner.
+           move ls-starting-balance to account-balance.
+           move ls-currency-code    to account-currency.
+           move ws-today            to account-open-date.
+           if ls-account-type is equal to 3
+               move ls-joint-owner-id-1 to account-joint-owner-id (1)
+               move ls-joint-owner-id-2 to account-joint-owner-id (2)
+           else
+               move zero to account-joint-owner-id (1)
+                            account-joint-owner-id (2)
+           end-if
+           move zero                to account-overdraft-limit
+                                        account-overdraft-used
+                                        account-daily-withdrawn
+                                        account-last-activity-date.
+           open i-o archivoAccounts
+               write account
+                   invalid key
+                       set not-exist to true
+                   not invalid key
+                       set exist to true
+               end-write
+           close archivoAccounts
+           .
+      *>----------------------------------------------------------------
+
+       next-account-no.
+           move 1 to acctseq-key.
+           open i-o archivoAcctSeq
+               read archivoAcctSeq record
+                                   key is acctseq-key
+                   invalid key
+                       move 1 to acctseq-next
+                       write acctseq-record
+                   not invalid key
+                       add 1 to acctseq-next
+                       rewrite acctseq-record
+               end-read
+           close archivoAcctSeq.
+           move acctseq-next to ws-next-account-no
+           .
+      *>----------------------------------------------------------------
+
+       end program Open-Account.
