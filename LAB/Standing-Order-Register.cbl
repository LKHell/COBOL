@@ -0,0 +1,96 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Writes a new standing-orders.dat record for a customer's
+      *> recurring transfer request, generating the sequence number the
+      *> same next-seq-no way Settlement-Post generates settlement
+      *> sequence numbers. Standing-Order-Batch is what actually runs
+      *> the transfer later, the same nightly way Interest-Batch and
+      *> the other batch jobs run unattended.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Standing-Order-Register.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoStandord assign to "standord.dat"
+           organization is indexed
+           access is dynamic
+           record key is standord-seq-no.
+
+       Select archivoStandordSeq assign to "standseq.dat"
+           organization is indexed
+           access is dynamic
+           record key is standseq-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoStandord.
+       copy "STANDORD.cpy".
+
+       FD archivoStandordSeq.
+       01 standseq-record.
+           05 standseq-key          pic 9(1).
+           05 standseq-next         pic 9(9).
+
+       working-storage section.
+       77 ws-next-seq-no        pic 9(9).
+
+       Linkage Section.
+         77 ls-source-acct        pic 9(7).
+         77 ls-dest-acct          pic 9(7).
+         77 ls-dest-routing       pic x(4).
+         77 ls-amount             pic s9(7)v99.
+         77 ls-frequency          pic x(1).
+         77 ls-first-run-date     pic 9(8).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-source-acct
+                                ls-dest-acct
+                                ls-dest-routing
+                                ls-amount
+                                ls-frequency
+                                ls-first-run-date.
+
+       register-entry.
+           perform next-seq-no.
+           move ws-next-seq-no  to standord-seq-no.
+           move ls-source-acct  to standord-source-acct.
+           move ls-dest-acct    to standord-dest-acct.
+           move ls-dest-routing to standord-dest-routing.
+           move ls-amount       to standord-amount.
+           move ls-frequency    to standord-frequency.
+           move ls-first-run-date to standord-next-run-date.
+           move zero            to standord-last-run-date.
+           set standord-is-active to true.
+           open i-o archivoStandord
+               write standing-order-record
+                   invalid key
+                       display "Standing-Order-Register: write failed"
+               end-write
+           close archivoStandord
+           .
+      *>----------------------------------------------------------------
+
+       next-seq-no.
+           move 1 to standseq-key.
+           open i-o archivoStandordSeq
+               read archivoStandordSeq record
+                                       key is standseq-key
+                   invalid key
+                       move 1 to standseq-next
+                       write standseq-record
+                   not invalid key
+                       add 1 to standseq-next
+                       rewrite standseq-record
+               end-read
+           close archivoStandordSeq.
+           move standseq-next to ws-next-seq-no
+           .
+      *>----------------------------------------------------------------
+
+       end program Standing-Order-Register.
