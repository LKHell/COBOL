@@ -0,0 +1,74 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Called by ATM.cbl's getCustomerId once a card has racked up
+      *> too many consecutive failed Valida-Acceso attempts in one
+      *> physical session. Marks the card lost/captured on customer.dat
+      *> the same way Valida-Acceso itself flips customer-locked, and
+      *> appends a row to captured-cards.dat for the branch to collect
+      *> the machine's hopper from.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Capture-Card.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoCustomer assign to "customer.dat"
+           organization is indexed
+           access is dynamic
+           record key is customer-id
+           alternate record key is customer-card-no.
+
+       Select archivoCaptured assign to "captured-cards.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoCustomer.
+       copy "CUSTOMER.cpy".
+
+       FD archivoCaptured.
+       copy "CAPTURED.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-card-no          pic 9.
+         77 ls-atm-id           pic 9(3).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-card-no
+                                ls-atm-id.
+
+       main-procedure.
+           move ls-card-no to customer-card-no.
+           open i-o archivoCustomer
+               read archivoCustomer key is customer-card-no
+                   invalid key
+                       continue
+                   not invalid key
+                       set card-lost to true
+                       set customer-is-locked to true
+                       rewrite registro
+               end-read
+           close archivoCustomer.
+           perform write-captured-line
+           .
+      *>----------------------------------------------------------------
+
+       write-captured-line.
+           move ls-card-no to capt-card-no.
+           move ls-atm-id  to capt-atm-id.
+           accept capt-date from date yyyymmdd.
+           accept capt-time from time.
+           open extend archivoCaptured
+               write captured-card-record
+           close archivoCaptured
+           .
+      *>----------------------------------------------------------------
+
+       end program Capture-Card.
