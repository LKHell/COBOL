@@ -0,0 +1,45 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Reads the configurable high-value withdrawal threshold from
+      *> the optional hivalue.cfg single-record config file, the same
+      *> "one row, fall back to a default if missing" pattern
+      *> ATM-Config already uses for its site settings. A terminal with
+      *> no config file present falls back to a default of 500.00.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. High-Value-Threshold.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoHiValCfg assign to "hivalue.cfg"
+           organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD archivoHiValCfg.
+       01 hival-config-record.
+           05 hival-threshold    pic 9(7)v99.
+
+       working-storage section.
+       78 default-hival-threshold value 500.00.
+
+       Linkage Section.
+         77 ls-threshold        pic s9(7)v99.
+
+       Procedure division using ls-threshold.
+           move default-hival-threshold to ls-threshold.
+           open input archivoHiValCfg
+           read archivoHiValCfg
+                   at end
+                       continue
+                   not at end
+                       move hival-threshold to ls-threshold
+           end-read.
+           close archivoHiValCfg.
+
+       end program High-Value-Threshold.
