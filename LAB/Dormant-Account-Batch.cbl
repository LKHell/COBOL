@@ -0,0 +1,162 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Nightly batch job: scans account.dat in full and flags every
+      *> account whose last-activity-date (maintained by Add-money and
+      *> Subtract-money on every post) is older than a configurable
+      *> number of days - or that has never posted at all - onto a
+      *> dormant-accounts report for compliance review.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Dormant-Account-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoDormantReport assign to "dormant.rpt"
+           organization is line sequential.
+
+       Select optional archivoCheckpoint assign to "dormchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoDormantReport.
+       01 dormant-report-line    pic x(60).
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       78 dormancy-threshold-days value 90.
+       77 ws-today               pic 9(8).
+       77 ws-today-days          pic 9(9) comp.
+       77 ws-last-activity-days  pic 9(9) comp.
+       77 ws-idle-days           pic 9(9).
+       77 print-idle-days        pic zzzz9.
+       77 print-last-activity    pic zzzz9999.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-account      pic 9(7) value zero.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-accounts  value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           compute ws-today-days = function integer-of-date (ws-today).
+           perform read-checkpoint.
+           open i-o archivoAccounts.
+           if ws-resume-account is equal to zero
+               open output archivoDormantReport
+           else
+               open extend archivoDormantReport
+           end-if.
+           if ws-resume-account is greater than zero
+               move ws-resume-account to account-no
+               start archivoAccounts key is greater than account-no
+                   invalid key
+                       set ws-no-more-accounts to true
+               end-start
+           end-if.
+           perform process-account until ws-no-more-accounts.
+           close archivoAccounts archivoDormantReport.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-account.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-account
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       process-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   if account-last-activity-date is equal to zero
+                       move zero to print-last-activity
+                       move zero to print-idle-days
+                       perform write-dormant-line
+                   else
+                       compute ws-last-activity-days =
+                           function integer-of-date
+                               (account-last-activity-date)
+                       compute ws-idle-days =
+                           ws-today-days - ws-last-activity-days
+                       if ws-idle-days is greater than
+                          dormancy-threshold-days
+                           move account-last-activity-date
+                               to print-last-activity
+                           move ws-idle-days to print-idle-days
+                           perform write-dormant-line
+                       end-if
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       write-dormant-line.
+           move spaces to dormant-report-line.
+           string "Account " delimited by size
+                  account-no delimited by size
+                  " type "   delimited by size
+                  account-type delimited by size
+                  " last activity " delimited by size
+                  print-last-activity delimited by size
+                  " idle days " delimited by size
+                  print-idle-days delimited by size
+                  into dormant-report-line
+           end-string.
+           write dormant-report-line
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move account-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Dormant-Account-Batch.
