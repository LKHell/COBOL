@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Language text table record layout
+      *>  Shared by Language-Text and whatever branch tooling later
+      *>  maintains lang.dat's per-language menu text.
+      *>----------------------------------------------------------------
+       01 lang-text-record.
+           05 lang-key.
+              10 lang-code        pic x(2).
+              10 lang-text-key    pic x(20).
+           05 lang-text-value     pic x(40).
