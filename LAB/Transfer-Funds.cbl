@@ -0,0 +1,175 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Routes menu-transfer's leg between two local accounts (same
+      *> bank routing code) through the usual Subtract-money/Add-money
+      *> pair, or, when the destination routing code isn't our own,
+      *> debits the source account for the amount plus a transfer fee
+      *> and logs an outbound settlement record instead of crediting a
+      *> destination account we don't hold.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Transfer-Funds.
+
+       Environment Division.
+
+       Data Division.
+       working-storage section.
+       78 home-routing-code      value "0001".
+       77 ws-fee                 pic s9(5)v99 value 2.50.
+       77 ws-today               pic 9(8).
+       77 ws-txn-type            pic x(2).
+       77 ws-settlement-seq      pic 9(9).
+       77 ws-unused-balance      pic s9(9)v99.
+       77 ws-source-currency     pic x(3).
+       77 ws-dest-currency       pic x(3).
+       77 ws-rate                pic 9(3)v9(6).
+       77 ws-credit-amount       pic s9(7)v99.
+       01 ws-currency-bool       pic 9.
+          88  ws-currency-known    value 1.
+       01 ws-fee-bool            pic 9.
+          88  ws-fee-collected     value 1.
+          88  ws-fee-not-collected value zero.
+
+       Linkage Section.
+         77 ls-source-acct       pic 9(7).
+         77 ls-dest-acct         pic 9(7).
+         77 ls-dest-routing      pic x(4).
+         77 ls-amount            pic s9(7)v99.
+         77 ls-atm-id            pic 9(3).
+         01 bool                 pic 9.
+            88  exist  value 1.
+            88  not-exist  value zero.
+         77 ls-resulting-balance pic s9(9)v99.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-source-acct
+                                ls-dest-acct
+                                ls-dest-routing
+                                ls-amount
+                                ls-atm-id
+                                bool
+                                ls-resulting-balance.
+
+       transfer-entry.
+           accept ws-today from date yyyymmdd.
+           if ls-dest-routing is equal to home-routing-code
+               then
+                   perform local-transfer
+               else
+                   perform interbank-transfer
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       local-transfer.
+           call "Get-Account-Currency" using
+                                  by content ls-dest-acct
+                                  by reference ws-dest-currency
+                                               ws-currency-bool.
+           if not ws-currency-known
+               set not-exist to true
+           else
+               move "TO" to ws-txn-type
+               call "Subtract-money" using
+                                      by content ls-source-acct
+                                                 ls-amount
+                                      by reference bool
+                                      by content ws-txn-type
+                                                 ls-atm-id
+                                      by reference ls-resulting-balance
+               if exist
+                   perform convert-for-destination
+                   move "TI" to ws-txn-type
+                   call "Add-money" using
+                                      by content ls-dest-acct
+                                                 ws-credit-amount
+                                      by reference bool
+                                      by content ws-txn-type
+                                                 ls-atm-id
+                                      by reference ws-unused-balance
+               end-if
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+      *> Looks up both accounts' currency codes and, when they differ,
+      *> converts the transferred amount through Exchange-Rate before
+      *> it's credited to the destination account - rather than moving
+      *> the raw numeric amount as if both accounts shared a currency.
+
+       convert-for-destination.
+           move ls-amount to ws-credit-amount.
+           call "Get-Account-Currency" using
+                                  by content ls-source-acct
+                                  by reference ws-source-currency
+                                               ws-currency-bool.
+           if ws-currency-known
+               call "Get-Account-Currency" using
+                                  by content ls-dest-acct
+                                  by reference ws-dest-currency
+                                               ws-currency-bool
+               if ws-currency-known
+               and ws-source-currency is not equal to ws-dest-currency
+                   call "Exchange-Rate" using
+                                  by content ws-source-currency
+                                             ws-dest-currency
+                                  by reference ws-rate
+                   compute ws-credit-amount = ls-amount * ws-rate
+               end-if
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       interbank-transfer.
+           move "TO" to ws-txn-type.
+           call "Subtract-money" using
+                                  by content ls-source-acct
+                                             ls-amount
+                                  by reference bool
+                                  by content ws-txn-type
+                                             ls-atm-id
+                                  by reference ls-resulting-balance.
+           if exist
+               move "FE" to ws-txn-type
+               call "Subtract-money" using
+                                  by content ls-source-acct
+                                             ws-fee
+                                  by reference ws-fee-bool
+                                  by content ws-txn-type
+                                             ls-atm-id
+                                  by reference ls-resulting-balance
+               if ws-fee-collected
+                   call "Settlement-Post" using
+                                  by content ls-source-acct
+                                             ls-dest-acct
+                                             ls-dest-routing
+                                             ls-amount
+                                             ws-fee
+                                             ls-atm-id
+                                             ws-today
+                                  by reference ws-settlement-seq
+               else
+                   call "Settlement-Post" using
+                                  by content ls-source-acct
+                                             ls-dest-acct
+                                             ls-dest-routing
+                                             ls-amount
+                                             zero
+                                             ls-atm-id
+                                             ws-today
+                                  by reference ws-settlement-seq
+                   display space
+                   display "    Interbank fee not collected - "
+                           "see teller"
+               end-if
+      *> The transfer itself already posted above - a failed fee-only
+      *> debit must not be reported back to the caller as a failed
+      *> transfer, so bool is restored to the main leg's own outcome.
+               set exist to true
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Transfer-Funds.
