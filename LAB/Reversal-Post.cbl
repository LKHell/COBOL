@@ -0,0 +1,99 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Back-office correction: given the sequence number of an
+      *> existing journal.dat entry, posts an equal-and-opposite entry
+      *> tagged "RV" through the same Add-money/GL-Post/Journal-Post
+      *> path every other credit already uses, instead of re-editing
+      *> account-balance directly. The original entry is left exactly
+      *> as it was - both it and the correction stay in the journal for
+      *> audit. Only debit postings (withdrawal, transfer-out, fee) can
+      *> be reversed this way: GL-Post and Reconciliation-Batch already
+      *> book every "RV" entry as money credited back to the customer,
+      *> so reversing a credit posting (deposit, transfer-in, interest)
+      *> through the same "RV" code would book it on the wrong side of
+      *> the ledger.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Reversal-Post.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no
+                                   with duplicates.
+
+       Data Division.
+
+       File Section.
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       working-storage section.
+       77 ws-txn-type             pic x(2) value "RV".
+
+       Linkage Section.
+         77 ls-journal-seq-no      pic 9(9).
+         77 ls-teller-atm-id       pic 9(3).
+         01 bool                   pic 9.
+            88  exist  value 1.
+            88  not-exist  value zero.
+         77 ls-resulting-balance   pic s9(9)v99.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-journal-seq-no
+                                ls-teller-atm-id
+                                bool
+                                ls-resulting-balance.
+
+       main-procedure.
+           move zero to bool.
+           move ls-journal-seq-no to journal-seq-no.
+           open i-o archivoJournal
+               read archivoJournal key is journal-seq-no
+                   invalid key
+                       set not-exist to true
+                   not invalid key
+                       if journal-already-reversed
+                           set not-exist to true
+                           display space
+                           display "    Entry already reversed"
+                       else
+                           if journal-is-withdrawal
+                           or journal-is-transfer-out
+                           or journal-is-fee
+                               perform post-reversal
+                           else
+                               set not-exist to true
+                           end-if
+                       end-if
+               end-read
+           close archivoJournal
+           .
+      *>----------------------------------------------------------------
+
+      *> Marks the original entry reversed only once the offsetting
+      *> "RV" credit has actually posted, so a failed Add-money leaves
+      *> the entry open to try again rather than locking it out.
+       post-reversal.
+           call "Add-money" using
+                              by content journal-account-no
+                                         journal-amount
+                              by reference bool
+                              by content ws-txn-type
+                                         ls-teller-atm-id
+                              by reference ls-resulting-balance
+           if exist
+               set journal-already-reversed to true
+               rewrite journal-record
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Reversal-Post.
