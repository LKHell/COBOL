@@ -0,0 +1,77 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Returns up to four denominations actually stocked (cash-count
+      *> greater than zero) for a given ATM, reading the same
+      *> atmcash.dat/ATMCASH.cpy layout Dispense-Cash already keys by
+      *> atm-id and denomination code. Called by ATM.cbl's withdrawal
+      *> path instead of offering a fixed 50/100/200/500 menu on every
+      *> machine regardless of what it's actually loaded with.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. List-Atm-Cash.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAtmCash assign to "atmcash.dat"
+           organization is indexed
+           access is dynamic
+           record key is cash-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoAtmCash.
+       copy "ATMCASH.cpy".
+
+       working-storage section.
+       77 ws-probe-code           pic 9(2).
+
+       Linkage Section.
+         77 ls-atm-id             pic 9(3).
+         77 ls-denom-count        pic 9.
+         01 ls-denom-list.
+            05 ls-denom-entry occurs 4 times.
+               10 ls-denom-code    pic 9.
+               10 ls-denom-amount  pic 9(3).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-atm-id
+                                ls-denom-count
+                                ls-denom-list.
+
+       main-procedure.
+           move zero to ls-denom-count.
+           move 1 to ws-probe-code.
+           open input archivoAtmCash
+               perform probe-denomination
+                   until ls-denom-count is equal to 4
+                      or ws-probe-code is equal to 10
+           close archivoAtmCash
+           .
+      *>----------------------------------------------------------------
+
+       probe-denomination.
+           move ls-atm-id     to cash-atm-id.
+           move ws-probe-code to cash-denom-code.
+           read archivoAtmCash record
+                                key is cash-key
+               invalid key
+                   continue
+               not invalid key
+                   if cash-count is greater than zero
+                       add 1 to ls-denom-count
+                       move cash-denom-code   to
+                           ls-denom-code (ls-denom-count)
+                       move cash-denom-amount to
+                           ls-denom-amount (ls-denom-count)
+                   end-if
+           end-read.
+           add 1 to ws-probe-code
+           .
+      *>----------------------------------------------------------------
+
+       end program List-Atm-Cash.
