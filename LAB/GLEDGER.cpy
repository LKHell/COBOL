@@ -0,0 +1,14 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - General ledger entry record layout
+      *>  Shared by GL-Post and whatever end-of-day job later reads
+      *>  gl.dat to tie the bank's own books to customer balances.
+      *>----------------------------------------------------------------
+       01 gl-entry-record.
+           05 gl-seq-no           pic 9(9).
+           05 gl-account-code     pic x(4).
+           05 gl-debit-credit     pic x(1).
+              88  gl-is-debit   value "D".
+              88  gl-is-credit  value "C".
+           05 gl-amount           pic s9(7)v99.
+           05 gl-txn-type         pic x(2).
+           05 gl-date             pic 9(8).
