@@ -0,0 +1,94 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Joint/business accounts (account-type 3) record up to two
+      *> extra authorized customer-ids alongside the primary owner.
+      *> Those ids aren't keyed, so unlike request-account this has to
+      *> scan account.dat in full, appending any joint account found
+      *> for the customer to the caller's list instead of replacing it.
+      *>----------------------------------------------------------------
+       Identification Division.
+       Program-id. request-joint-account.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       working-storage section.
+       77 ws-max-accounts         pic 9 value 4.
+       77 i                       pic 9.
+       77 ws-already-listed       pic 9.
+          88  already-listed    value 1.
+          88  not-already-listed value zero.
+       01 ws-at-end-switch        pic 9 value zero.
+          88  ws-no-more-accounts value 1.
+
+       Linkage Section.
+         77 ls-customer-id          pic 9(5).
+         77 ls-account-count        pic 9.
+         01 ls-account-list.
+            05 ls-account-entry occurs 4 times pic 9(7).
+
+       Procedure division using ls-customer-id
+                                ls-account-count
+                                ls-account-list.
+
+      *>----------------------------------------------------------------
+       modulo-principal.
+      *>----------------------------------------------------------------
+           open input archivoAccounts.
+           perform scan-account until ws-no-more-accounts.
+           close archivoAccounts
+           .
+      *>----------------------------------------------------------------
+
+       scan-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   if account-type is equal to 3
+                   and ls-account-count is less than ws-max-accounts
+                       if account-joint-owner-id (1) is equal
+                                                     to ls-customer-id
+                       or account-joint-owner-id (2) is equal
+                                                     to ls-customer-id
+                           perform add-account-if-new
+                       end-if
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       add-account-if-new.
+           set not-already-listed to true
+           move 1 to i
+           perform check-entry until i is greater than ls-account-count
+           if not-already-listed
+               add 1 to ls-account-count
+               move account-no to ls-account-entry (ls-account-count)
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       check-entry.
+           if ls-account-entry (i) is equal to account-no
+               set already-listed to true
+           end-if
+           add 1 to i
+           .
+      *>----------------------------------------------------------------
+
+       end program request-joint-account.
