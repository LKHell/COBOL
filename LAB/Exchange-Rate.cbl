@@ -0,0 +1,74 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Looks up the configured conversion rate for a from-currency/
+      *> to-currency pair from the optional exchrate.cfg table, the
+      *> same way Fee-Schedule looks up a fee from feesched.cfg. No
+      *> matching row - or no config file at all - means no known
+      *> rate, so the caller gets back a rate of 1 and the transfer
+      *> moves the raw amount, same as before this was added.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Exchange-Rate.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoRateCfg assign to "exchrate.cfg"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoRateCfg.
+       01 rate-config-record.
+           05 rate-from-currency   pic x(3).
+           05 rate-to-currency     pic x(3).
+           05 rate-factor          pic 9(3)v9(6).
+
+       working-storage section.
+       77 ws-rate-found           pic 9(3)v9(6).
+       01 ws-at-end-switch        pic 9 value zero.
+          88  ws-cfg-eof            value 1.
+
+       Linkage Section.
+         77 ls-from-currency      pic x(3).
+         77 ls-to-currency        pic x(3).
+         77 ls-rate               pic 9(3)v9(6).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-from-currency
+                                ls-to-currency
+                                ls-rate.
+
+       main-procedure.
+           perform load-rate.
+           move ws-rate-found to ls-rate
+           .
+      *>----------------------------------------------------------------
+
+       load-rate.
+           move 1 to ws-rate-found.
+           move zero to ws-at-end-switch.
+           open input archivoRateCfg
+               perform scan-rate until ws-cfg-eof
+           close archivoRateCfg
+           .
+      *>----------------------------------------------------------------
+
+       scan-rate.
+           read archivoRateCfg
+               at end
+                   set ws-cfg-eof to true
+               not at end
+                   if rate-from-currency is equal to ls-from-currency
+                  and rate-to-currency is equal to ls-to-currency
+                       move rate-factor to ws-rate-found
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       end program Exchange-Rate.
