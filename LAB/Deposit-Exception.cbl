@@ -0,0 +1,71 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Appends a line to depsuspense.dat whenever a cash deposit's
+      *> counted-denomination total doesn't match what the customer
+      *> claimed to be depositing, the same extend-and-append way
+      *> Low-Balance-Check logs to notifications.dat, so a teller can
+      *> pull the file and resolve the difference instead of the ATM
+      *> silently crediting whatever was typed.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Deposit-Exception.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoSuspense assign to "depsuspense.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoSuspense.
+       01 suspense-line           pic x(60).
+
+       working-storage section.
+       77 ws-today               pic 9(8).
+       77 ws-suspense-line       pic x(60).
+       77 print-claimed-amount   pic -(7)9.99.
+       77 print-counted-amount   pic -(7)9.99.
+
+       Linkage Section.
+         77 ls-account-no         pic 9(7).
+         77 ls-claimed-amount     pic s9(9)v99.
+         77 ls-counted-amount     pic s9(9)v99.
+         77 ls-atm-id             pic 9(3).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-account-no
+                                ls-claimed-amount
+                                ls-counted-amount
+                                ls-atm-id.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           move ls-claimed-amount to print-claimed-amount.
+           move ls-counted-amount to print-counted-amount.
+           move spaces to ws-suspense-line.
+           string "Acct "        delimited by size
+                  ls-account-no   delimited by size
+                  " claimed "     delimited by size
+                  print-claimed-amount delimited by size
+                  " counted "     delimited by size
+                  print-counted-amount delimited by size
+                  " atm "         delimited by size
+                  ls-atm-id       delimited by size
+                  " date "        delimited by size
+                  ws-today        delimited by size
+                  into ws-suspense-line
+           end-string.
+           move ws-suspense-line to suspense-line.
+           open extend archivoSuspense
+               write suspense-line
+           close archivoSuspense
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Deposit-Exception.
