@@ -0,0 +1,65 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Updates a customer's phone/email/mailing address on
+      *> customer.dat. Called by Branch-Terminal, not from the ATM
+      *> menu - contact details are maintained by branch staff, the
+      *> same way Open-Account is.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Update-Contact.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoCustomer assign to "customer.dat"
+           organization is indexed
+           access is dynamic
+           record key is customer-id.
+
+       Data Division.
+
+       File Section.
+       FD archivoCustomer.
+       copy "CUSTOMER.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+       77 ls-customer-id        pic 9(5).
+       77 ls-phone              pic x(12).
+       77 ls-email              pic x(20).
+       77 ls-address            pic x(20).
+       01 bool                   pic 9.
+          88  exist      value 1.
+          88  not-exist  value zero.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-customer-id
+                                ls-phone
+                                ls-email
+                                ls-address
+                                bool.
+
+       main-procedure.
+           move ls-customer-id to customer-id.
+           open i-o archivoCustomer
+               read archivoCustomer record into registro
+                                            key is customer-id
+                   invalid key
+                       set not-exist to true
+                   not invalid key
+                       move ls-phone   to customer-phone
+                       move ls-email   to customer-email
+                       move ls-address to customer-address
+                       rewrite registro
+                       set exist to true
+               end-read
+           close archivoCustomer
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Update-Contact.
