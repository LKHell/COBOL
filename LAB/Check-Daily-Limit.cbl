@@ -0,0 +1,65 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Keeps a running daily-withdrawn total per account and refuses
+      *> a withdrawal once the configurable daily cap would be
+      *> exceeded. The running total is reset to zero by the nightly
+      *> Reset-Daily-Limits-Batch job, not by this program.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Check-Daily-Limit.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       working-storage section.
+       78 daily-withdrawal-limit value 1000.00.
+       77 ws-new-total            pic s9(7)v99.
+
+       Linkage Section.
+       77 ls-account-no      pic 9(7).
+       77 ls-amount           pic s9(7)v99.
+       01 bool                pic 9.
+          88  exist      value 1.
+          88  not-exist  value zero.
+
+       Procedure division using ls-account-no ls-amount bool.
+
+       main-procedure.
+           move ls-account-no to account-no.
+           open i-o archivoAccounts.
+           read archivoAccounts key is account-no
+               invalid key
+                   set not-exist to true
+               not invalid key
+                   compute ws-new-total =
+                           account-daily-withdrawn + ls-amount
+                   if ws-new-total is greater than
+                      daily-withdrawal-limit
+                       set not-exist to true
+                   else
+                       move ws-new-total to account-daily-withdrawn
+                       rewrite account
+                       set exist to true
+                   end-if
+           end-read.
+           close archivoAccounts
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Check-Daily-Limit.
