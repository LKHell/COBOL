@@ -0,0 +1,227 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Nightly/month-end batch job: scans account.dat in full and,
+      *> for every account, prints the same statement Print-Query
+      *> shows on demand at a machine - current balance plus the prior
+      *> calendar month's activity pulled from the transaction journal
+      *> - onto a single printer-ready statements.rpt, instead of
+      *> statements only being available interactively one account at
+      *> a time.
+      *> Must run before Archive-Journal-Batch in any month-end cycle
+      *> - this job reads that same month's activity out of the live
+      *> journal, which the archive job then removes.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Monthly-Statement-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no
+                                   with duplicates.
+
+       Select archivoStatements assign to "statements.rpt"
+           organization is line sequential.
+
+       Select optional archivoCheckpoint assign to "stmtchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       FD archivoStatements.
+       01 statement-report-line pic x(60).
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       77 ws-today               pic 9(8).
+       77 ws-this-month-first    pic 9(8).
+       77 ws-prev-month-last     pic 9(8).
+       77 ws-stmt-date-from      pic 9(8).
+       77 ws-stmt-date-to        pic 9(8).
+       77 ws-prev-month-integer  pic s9(9) comp.
+       77 print-balance          pic -(7)9.99.
+       77 print-jrnl-date        pic zz99/99/99.
+       77 print-jrnl-amount      pic -(5)9.99.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-account      pic 9(7) value zero.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-accounts  value 1.
+       01 ws-journal-switch      pic 9 value zero.
+          88  ws-journal-at-end    value 1.
+       78 dash-line  value "------------------------------------".
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           perform compute-statement-period.
+           perform read-checkpoint.
+           open i-o archivoAccounts.
+           open input archivoJournal.
+           if ws-resume-account is equal to zero
+               open output archivoStatements
+           else
+               open extend archivoStatements
+           end-if.
+           if ws-resume-account is greater than zero
+               move ws-resume-account to account-no
+               start archivoAccounts key is greater than account-no
+                   invalid key
+                       set ws-no-more-accounts to true
+               end-start
+           end-if.
+           perform process-account until ws-no-more-accounts.
+           close archivoAccounts archivoJournal archivoStatements.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+      *> The prior calendar month's first/last day, worked out the same
+      *> way Next-Business-Day steps a date via INTEGER-OF-DATE /
+      *> DATE-OF-INTEGER rather than hand-rolling calendar arithmetic.
+
+       compute-statement-period.
+           move ws-today(1:6)  to ws-this-month-first(1:6).
+           move "01"           to ws-this-month-first(7:2).
+           compute ws-prev-month-integer =
+                   function integer-of-date(ws-this-month-first) - 1.
+           move function date-of-integer(ws-prev-month-integer)
+               to ws-prev-month-last.
+           move ws-prev-month-last(1:6) to ws-stmt-date-from(1:6).
+           move "01"                    to ws-stmt-date-from(7:2).
+           move ws-prev-month-last      to ws-stmt-date-to
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-account.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-account
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       process-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   perform write-statement-header
+                   perform write-statement-activity
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       write-statement-header.
+           move dash-line to statement-report-line
+           write statement-report-line.
+           move space to statement-report-line
+           string "Account : " account-no
+                  "   Owner : " account-owner
+               delimited by size into statement-report-line
+           write statement-report-line.
+           move account-balance to print-balance.
+           move space to statement-report-line
+           string "Closing balance : " print-balance
+               delimited by size into statement-report-line
+           write statement-report-line.
+           move dash-line to statement-report-line
+           write statement-report-line
+           .
+      *>----------------------------------------------------------------
+
+       write-statement-activity.
+           move zero to ws-journal-switch.
+           move account-no to journal-account-no.
+           start archivoJournal key is equal to journal-account-no
+               invalid key
+                   set ws-journal-at-end to true
+           end-start.
+           perform scan-journal-entry until ws-journal-at-end.
+           move space to statement-report-line
+           write statement-report-line
+           .
+      *>----------------------------------------------------------------
+
+       scan-journal-entry.
+           read archivoJournal next record
+               at end
+                   set ws-journal-at-end to true
+               not at end
+                   if journal-account-no not equal account-no
+                       set ws-journal-at-end to true
+                   else
+                       if journal-date >= ws-stmt-date-from
+                      and journal-date <= ws-stmt-date-to
+                           perform write-activity-line
+                       end-if
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       write-activity-line.
+           move journal-date   to print-jrnl-date.
+           move journal-amount to print-jrnl-amount.
+           move space to statement-report-line
+           string "   " print-jrnl-date
+                  "  " journal-txn-type
+                  "  " print-jrnl-amount
+               delimited by size into statement-report-line
+           write statement-report-line
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move account-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Monthly-Statement-Batch.
