@@ -2,6 +2,10 @@
       *>----------------------------------------------------------------
       *>  ATM Project - 2015
       *>----------------------------------------------------------------
+      *> 2026-08  -  a customer can now hold more than one account, so
+      *>             this returns every account-no owned by the
+      *>             customer-id instead of assuming the customer-id
+      *>             and the account-no are the same single value.
        Identification Division.
        Program-id. request-account.
 
@@ -13,45 +17,73 @@
            organization is indexed
            access is dynamic
            record key is account-no
-           alternate record key is account-owner-id.
+           alternate record key is account-owner-id with duplicates.
 
        Data Division.
 
        File Section.
        FD archivoAccounts.
-       01 account.
-           05 account-no        pic 9.
-           05 account-type      pic 9.
-           05 account-owner-id  pic 9.
-           05 account-owner     pic x(10).
-           05 account-balance   pic 9(10).
+       copy "ACCTREC.cpy".
 
        working-storage section.
+       77 ws-max-accounts         pic 9 value 4.
+       01 ws-at-end-switch        pic 9 value zero.
+          88  ws-no-more-accounts value 1.
 
        Linkage Section.
-         77 ls-customer-id          pic 9.
-         77 ls-account-no           pic 9.
+         77 ls-customer-id          pic 9(5).
+         77 ls-account-no           pic 9(7).
+         77 ls-account-count        pic 9.
+         01 ls-account-list.
+            05 ls-account-entry occurs 4 times pic 9(7).
 
        Procedure division using ls-customer-id
-                                ls-account-no.
+                                ls-account-no
+                                ls-account-count
+                                ls-account-list.
 
       *>----------------------------------------------------------------
        modulo-principal.
       *>----------------------------------------------------------------
-       *> ½øÈë´úÂë £¿
-           move ls-customer-id to account-no
+      *> ½øÈë´úÂë £¿
+           move 0 to ls-account-no
+           move 0 to ls-account-count
+           move 0 to ls-account-entry (1)
+           move 0 to ls-account-entry (2)
+           move 0 to ls-account-entry (3)
+           move 0 to ls-account-entry (4)
+           move ls-customer-id to account-owner-id
            open input archivoAccounts
-               read archivoAccounts key is account-no
-                     invalid key
-                         move 0 to ls-account-no
-                     not invalid key
-                         move account-no to ls-account-no
-               end-read
+           start archivoAccounts key is equal to account-owner-id
+               invalid key
+                   set ws-no-more-accounts to true
+           end-start.
+           perform collect-accounts until ws-no-more-accounts.
            close archivoAccounts.
 
+           if ls-account-count is equal to 1
+               move ls-account-entry (1) to ls-account-no
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       collect-accounts.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   if account-owner-id is not equal to ls-customer-id
+                   or ls-account-count is equal to ws-max-accounts
+                       set ws-no-more-accounts to true
+                   else
+                       add 1 to ls-account-count
+                       move account-no
+                         to ls-account-entry (ls-account-count)
+                   end-if
+           end-read
+           .
       *>---------------
 
 
        end program request-account.
 
-
