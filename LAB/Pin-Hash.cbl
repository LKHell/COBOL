@@ -0,0 +1,30 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> One-way digit transform applied to a PIN before it is written
+      *> to customer.dat, and to whatever the customer types before it
+      *> is compared against the stored value, so the raw PIN is never
+      *> sitting in the file in the clear.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Pin-Hash.
+
+       Data Division.
+
+       Linkage Section.
+       77 ls-pin-in       pic 9(4).
+       77 ls-pin-hash     pic 9(4).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-pin-in
+                                ls-pin-hash.
+
+       main-procedure.
+           compute ls-pin-hash =
+               function mod ((ls-pin-in * 7919) + 31, 10000).
+           exit program
+           .
+      *>----------------------------------------------------------------
+
+       end program Pin-Hash.
