@@ -0,0 +1,50 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Appends one row to failed-access.dat for a rejected PIN/card
+      *> lookup. Called by Valida-Acceso the same way Subtract-money
+      *> already Calls "Low-Balance-Check" after its own file work -
+      *> Valida-Acceso never touches this file itself.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Failed-Access-Log.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoFailedAccess assign to "failed-access.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoFailedAccess.
+       copy "FAILACC.cpy".
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-card-no          pic 9.
+         77 ls-customer-id      pic 9(5).
+         77 ls-atm-id           pic 9(3).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-card-no
+                                ls-customer-id
+                                ls-atm-id.
+
+       main-procedure.
+           move ls-card-no      to failacc-card-no.
+           move ls-customer-id  to failacc-customer-id.
+           move ls-atm-id       to failacc-atm-id.
+           accept failacc-date  from date yyyymmdd.
+           accept failacc-time  from time.
+           open extend archivoFailedAccess
+               write failed-access-record
+           close archivoFailedAccess
+           .
+      *>----------------------------------------------------------------
+
+       end program Failed-Access-Log.
