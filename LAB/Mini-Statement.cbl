@@ -0,0 +1,113 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Shows the last 5 journal entries for an account directly on
+      *> screen, so the customer doesn't have to wait on a full
+      *> Print-Query statement just to see recent activity.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Mini-Statement.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no with duplicates.
+
+       Data Division.
+
+       File Section.
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       working-storage section.
+       01 ms-table.
+           05 ms-entry occurs 5 times.
+              10 ms-date      pic 9(8).
+              10 ms-type      pic x(2).
+              10 ms-amount    pic s9(7)v99.
+       77 ms-count             pic 9 value zero.
+       77 ms-start             pic 9.
+       77 ms-index             pic 9.
+       77 print-ms-date        pic zz99/99/99.
+       77 print-ms-amount      pic -(5)9.99.
+       01 ws-at-end-switch     pic 9 value zero.
+          88  ws-journal-at-end  value 1.
+       78 dash-line  value "------------------------------------".
+
+       Linkage Section.
+         77 ls-account-no      pic 9(7).
+
+       Procedure division using ls-account-no.
+           move ls-account-no to journal-account-no.
+           open input archivoJournal.
+           start archivoJournal key is equal to journal-account-no
+               invalid key
+                   set ws-journal-at-end to true
+           end-start.
+           perform scan-journal-entry until ws-journal-at-end.
+           close archivoJournal.
+           perform display-mini-statement.
+           exit program
+           .
+      *>----------------------------------------------------------------
+
+       scan-journal-entry.
+           read archivoJournal next record
+               at end
+                   set ws-journal-at-end to true
+               not at end
+                   if journal-account-no not equal ls-account-no
+                       set ws-journal-at-end to true
+                   else
+                       perform shift-table
+                       move journal-date     to ms-date (5)
+                       move journal-txn-type to ms-type (5)
+                       move journal-amount   to ms-amount (5)
+                       if ms-count is less than 5
+                           add 1 to ms-count
+                       end-if
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       shift-table.
+           move ms-entry (2) to ms-entry (1)
+           move ms-entry (3) to ms-entry (2)
+           move ms-entry (4) to ms-entry (3)
+           move ms-entry (5) to ms-entry (4)
+           .
+      *>----------------------------------------------------------------
+
+       display-mini-statement.
+           display dash-line
+           display "   Mini Statement - last " ms-count " entries"
+           display dash-line
+           if ms-count is equal to zero
+               display "   (no activity found)"
+           else
+               compute ms-start = 6 - ms-count
+               perform display-entry
+                   varying ms-index from ms-start by 1
+                       until ms-index is greater than 5
+           end-if.
+           display dash-line
+           .
+      *>----------------------------------------------------------------
+
+       display-entry.
+           move ms-date (ms-index)   to print-ms-date
+           move ms-amount (ms-index) to print-ms-amount
+           display "   " print-ms-date
+                   "  " ms-type (ms-index)
+                   "  " print-ms-amount
+           .
+      *>----------------------------------------------------------------
+
+       end program Mini-Statement.
