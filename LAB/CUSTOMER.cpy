@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Customer/card record layout
+      *>  Shared by every program that reads or writes customer.dat
+      *>----------------------------------------------------------------
+       01 registro.
+           05 customer-id           pic 9(5).
+           05 customer-name         pic x(10).
+           05 customer-city         pic x(10).
+           05 customer-card-no      pic 9.
+           05 customer-pin          pic 9(4).
+           05 customer-pin-attempts pic 9.
+           05 customer-locked       pic 9.
+              88  customer-is-locked   value 1.
+              88  customer-not-locked  value zero.
+           05 customer-card-status  pic x(1).
+              88  card-active       value "A".
+              88  card-blocked      value "B".
+              88  card-expired      value "E".
+              88  card-lost         value "L".
+           05 customer-bank-id      pic 9(3).
+           05 customer-phone        pic x(12).
+           05 customer-email        pic x(20).
+           05 customer-address      pic x(20).
