@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Cheque/envelope hold record layout
+      *>  Shared by Hold-Deposit and Cheque-Hold-Batch
+      *>----------------------------------------------------------------
+       01 hold-record.
+           05 hold-seq-no          pic 9(9).
+           05 hold-account-no      pic 9(7).
+           05 hold-amount          pic s9(7)v99.
+           05 hold-deposit-date    pic 9(8).
+           05 hold-status          pic x(1).
+              88  hold-is-pending  value "P".
+              88  hold-is-cleared  value "C".
