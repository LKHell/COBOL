@@ -11,8 +11,24 @@
 
        object.
        object-storage section.
-       77 dash-line     pic x(35) value all "-".
-       77 blank-space   pic x(7) value all " ".
+       77 dash-line        pic x(35) value all "-".
+       77 blank-space      pic x(7) value all " ".
+       77 language-code    pic x(2) value "EN".
+
+      *>----------------------------------------------------------------
+       Method-id. set-language.
+      *>----------------------------------------------------------------
+      *> Called from ATM.cbl's menu-Identification once the customer
+      *> picks a language code, so every method below looks its text
+      *> up for that language from then on.
+       Linkage Section.
+         77 ls-language-code    pic x(2).
+
+       Procedure Division using ls-language-code.
+         move ls-language-code to language-code
+         .
+       End Method set-language.
+      *>----------------------------------------------------------------
 
       *>----------------------------------------------------------------
        Method-id. ATM-title.
@@ -30,16 +46,37 @@
       *>----------------------------------------------------------------
        Method-id. main-menu.
       *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+
        Procedure Division.
+         move "main menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "MAIN-HDR            "
+                                   ws-default-text
+                        by reference ws-text
          display dash-line
-         display blank-space "main menu"
+         display blank-space ws-text
          display dash-line
          display space
-         display "    1-Withdraw" blank-space "  2-Deposit"
+
+         move "1-Withdraw" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "MAIN-OPT-WITHDRAW   "
+                                   ws-default-text
+                        by reference ws-text
+         display "    " ws-text blank-space "  2-Deposit"
          display space
          display "    3-Query   " blank-space "  4-Transfer"
          display space
-         display "    5-Modify PIN" blank-space "0-Exit"
+         display "    5-Modify PIN" blank-space "  6-Mini statement"
+         display space
+         display "    7-Standing order"
+         display space
+         display "    0-Exit"
          display space
          display dash-line
          .
@@ -48,25 +85,86 @@
 
        Method-id. account-menu.
       *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+
        Procedure Division.
+         move "Account menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "ACCT-HDR            "
+                                   ws-default-text
+                        by reference ws-text
          display dash-line
-         display blank-space "Account menu"
+         display blank-space ws-text
          display dash-line
          display space
          display "    1-Saving" blank-space "2-Current"
          display space
+         display "    3-Joint/Business"
+         display space
          display dash-line
          .
        End Method account-menu.
       *>----------------------------------------------------------------
 
+      *>----------------------------------------------------------------
+       Method-id. account-picker-menu.
+      *>----------------------------------------------------------------
+      *> Lists every account-no found for the card so the customer can
+      *> choose which one to operate on, instead of us assuming a
+      *> customer only ever holds a single account.
+       Linkage Section.
+         77 ls-count        pic 9.
+         01 ls-list.
+            05 ls-entry occurs 4 times pic 9(7).
+
+       local-storage section.
+       77 i                pic 9.
+       77 ws-default-text  pic x(40).
+       77 ws-text          pic x(40).
+
+       Procedure Division using ls-count ls-list.
+         move "Which account ?" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "ACCT-PICKER-HDR     "
+                                   ws-default-text
+                        by reference ws-text
+         display dash-line
+         display blank-space ws-text
+         display dash-line
+         display space
+         move 1 to i
+         perform display-account-entry until i is greater than ls-count
+         display space
+         display dash-line
+         .
+
+       display-account-entry.
+         display "    " i "-Account " ls-entry (i)
+         add 1 to i
+         .
+       End Method account-picker-menu.
+      *>----------------------------------------------------------------
+
       *>----------------------------------------------------------------
        Method-id. withdraw-menu.
       *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+
        Procedure Division.
+         move "withdraw menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "WITHDRAW-HDR        "
+                                   ws-default-text
+                        by reference ws-text
          display dash-line
-         display blank-space "withdraw menu"
-         invoke self "choice-menu"
+         display blank-space ws-text
          .
        End Method withdraw-menu.
       *>----------------------------------------------------------------
@@ -74,9 +172,19 @@
       *>----------------------------------------------------------------
        Method-id. deposit-menu.
       *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+
        Procedure Division.
+         move "deposit menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "DEPOSIT-HDR         "
+                                   ws-default-text
+                        by reference ws-text
          display dash-line
-         display blank-space "deposit menu"
+         display blank-space ws-text
          invoke self "choice-menu"
          .
        End Method deposit-menu.
@@ -85,27 +193,96 @@
       *>----------------------------------------------------------------
        Method-id. transfer-menu.
       *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+       77 ws-default-prompt   pic x(40).
+       77 ws-prompt           pic x(40).
+
        Procedure Division.
+         move "transfer menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "TRANSFER-HDR        "
+                                   ws-default-text
+                        by reference ws-text
+         move "Enter the destination account ?" to ws-default-prompt
+         call "Language-Text" using
+                        by content language-code
+                                   "TRANSFER-PROMPT     "
+                                   ws-default-prompt
+                        by reference ws-prompt
          display dash-line
-         display blank-space "transfer menu"
+         display blank-space ws-text
          display dash-line
          display space
-         display "    Enter the destination account ?"
+         display "    " ws-prompt
          display space
          display dash-line
          .
        End Method transfer-menu.
       *>----------------------------------------------------------------
 
+      *>----------------------------------------------------------------
+       Method-id. standing-order-menu.
+      *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+       77 ws-default-prompt   pic x(40).
+       77 ws-prompt           pic x(40).
+
+       Procedure Division.
+         move "standing order menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "STANDORD-HDR        "
+                                   ws-default-text
+                        by reference ws-text
+         move "Enter the destination account ?" to ws-default-prompt
+         call "Language-Text" using
+                        by content language-code
+                                   "TRANSFER-PROMPT     "
+                                   ws-default-prompt
+                        by reference ws-prompt
+         display dash-line
+         display blank-space ws-text
+         display dash-line
+         display space
+         display "    " ws-prompt
+         display space
+         display dash-line
+         .
+       End Method standing-order-menu.
+      *>----------------------------------------------------------------
+
       *>----------------------------------------------------------------
        Method-id. pin-menu.
       *>----------------------------------------------------------------
+       local-storage section.
+       77 ws-default-text     pic x(40).
+       77 ws-text             pic x(40).
+       77 ws-default-prompt   pic x(40).
+       77 ws-prompt           pic x(40).
+
        Procedure Division.
+         move "change pin menu" to ws-default-text
+         call "Language-Text" using
+                        by content language-code
+                                   "PIN-HDR             "
+                                   ws-default-text
+                        by reference ws-text
+         move "Enter the old pin ..." to ws-default-prompt
+         call "Language-Text" using
+                        by content language-code
+                                   "PIN-OLD-PROMPT      "
+                                   ws-default-prompt
+                        by reference ws-prompt
          display dash-line
-         display blank-space "change pin menu"
+         display blank-space ws-text
          display dash-line
          display space
-         display "    Enter the old pin ..."
+         display "    " ws-prompt
          display space
          display dash-line
          .
