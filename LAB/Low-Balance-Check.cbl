@@ -0,0 +1,106 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Checked at the end of Subtract-money's successful rewrite.
+      *> Looks up this account-type's low-balance threshold from the
+      *> optional lowbal.cfg table (falling back to a single default
+      *> the same way ATM-Config falls back to ATM #1 / Bank #1 when
+      *> its own config file is missing), and if the balance dropped
+      *> below it, appends a notification line to notifications.dat for
+      *> the branch's mailing/SMS batch job to pick up later.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Low-Balance-Check.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoLowBalCfg assign to "lowbal.cfg"
+           organization is line sequential.
+
+       Select archivoNotify assign to "notifications.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoLowBalCfg.
+       01 lowbal-config-record.
+           05 lowbal-account-type   pic 9.
+           05 lowbal-threshold      pic 9(7)v99.
+
+       FD archivoNotify.
+       01 notify-line               pic x(40).
+
+       working-storage section.
+       78 default-low-threshold     value 50.00.
+       77 ws-threshold               pic 9(7)v99.
+       77 ws-notify-line             pic x(40).
+       77 print-balance              pic -(7)9.99.
+       01 ws-at-end-switch           pic 9 value zero.
+          88  ws-cfg-eof               value 1.
+
+       Linkage Section.
+         77 ls-customer-id          pic 9(5).
+         77 ls-account-no           pic 9(7).
+         77 ls-account-type         pic 9.
+         77 ls-balance              pic s9(9)v99.
+         77 ls-txn-date             pic 9(8).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-customer-id
+                                ls-account-no
+                                ls-account-type
+                                ls-balance
+                                ls-txn-date.
+
+       main-procedure.
+           perform load-threshold.
+           if ls-balance < ws-threshold
+               perform write-notification
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       load-threshold.
+           move default-low-threshold to ws-threshold.
+           move zero to ws-at-end-switch.
+           open input archivoLowBalCfg
+               perform scan-threshold until ws-cfg-eof
+           close archivoLowBalCfg
+           .
+      *>----------------------------------------------------------------
+
+       scan-threshold.
+           read archivoLowBalCfg
+               at end
+                   set ws-cfg-eof to true
+               not at end
+                   if lowbal-account-type is equal to ls-account-type
+                       move lowbal-threshold to ws-threshold
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       write-notification.
+           move ls-balance to print-balance.
+           string ls-customer-id delimited by size
+                  ","            delimited by size
+                  ls-account-no  delimited by size
+                  ","            delimited by size
+                  print-balance  delimited by size
+                  ","            delimited by size
+                  ls-txn-date    delimited by size
+                  into ws-notify-line
+           end-string.
+           move ws-notify-line to notify-line.
+           open extend archivoNotify
+               write notify-line
+           close archivoNotify
+           .
+      *>----------------------------------------------------------------
+
+       end program Low-Balance-Check.
