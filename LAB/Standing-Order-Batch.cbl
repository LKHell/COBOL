@@ -0,0 +1,150 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Nightly batch job: scans standord.dat in full and, for every
+      *> active order whose next-run-date has arrived, posts the
+      *> transfer through the same Transfer-Funds routine menu-transfer
+      *> uses interactively, then rolls the next-run-date forward by
+      *> the order's frequency. Uses the same checkpoint/restart
+      *> scaffolding as Interest-Batch and the other nightly jobs.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Standing-Order-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoStandord assign to "standord.dat"
+           organization is indexed
+           access is dynamic
+           record key is standord-seq-no.
+
+       Select optional archivoCheckpoint assign to "standchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoStandord.
+       copy "STANDORD.cpy".
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-seq-no       pic 9(9) value zero.
+       77 ws-today               pic 9(8).
+       77 ws-today-days          pic 9(9) comp.
+       77 ws-next-run-days       pic 9(9) comp.
+       77 ws-atm-id              pic 9(3) value zero.
+       01 bool                   pic 9.
+          88  exist  value 1.
+          88  not-exist  value zero.
+       77 ws-resulting-balance   pic s9(9)v99.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-orders    value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           compute ws-today-days = function integer-of-date (ws-today).
+           perform read-checkpoint.
+           open i-o archivoStandord.
+           if ws-resume-seq-no is greater than zero
+               move ws-resume-seq-no to standord-seq-no
+               start archivoStandord key is greater than standord-seq-no
+                   invalid key
+                       set ws-no-more-orders to true
+               end-start
+           end-if.
+           perform process-order until ws-no-more-orders.
+           close archivoStandord.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-seq-no.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-seq-no
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       process-order.
+           read archivoStandord next record
+               at end
+                   set ws-no-more-orders to true
+               not at end
+                   if standord-is-active
+                   and standord-next-run-date <= ws-today
+                       perform run-due-order
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       run-due-order.
+           Call "Transfer-Funds" using
+                              by content standord-source-acct
+                                         standord-dest-acct
+                                         standord-dest-routing
+                                         standord-amount
+                                         ws-atm-id
+                              by reference bool
+                                         ws-resulting-balance.
+           if exist
+               move ws-today to standord-last-run-date
+               perform advance-next-run-date
+               rewrite standing-order-record
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       advance-next-run-date.
+           if standord-is-weekly
+               compute ws-next-run-days = ws-today-days + 7
+           else
+               compute ws-next-run-days = ws-today-days + 30
+           end-if
+           compute standord-next-run-date =
+                   function date-of-integer (ws-next-run-days)
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move standord-seq-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Standing-Order-Batch.
