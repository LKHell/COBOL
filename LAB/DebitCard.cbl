@@ -20,14 +20,28 @@
        Method-id. Acces.
       *>----------------------------------------------------------------
        Linkage Section.
-         77 ls-userPin               pic 9.
-         77 ls-customer-id           pic 9.
+         77 ls-cardNo                pic 9.
+         77 ls-userPin               pic 9(4).
+         77 ls-atm-id                pic 9(3).
+         77 ls-home-bank-id          pic 9(3).
+         01 ls-foreign-card-bool     pic 9.
+            88  ls-is-foreign-card      value 1.
+            88  ls-is-home-card         value zero.
+         77 ls-customer-id           pic 9(5).
 
-       Procedure Division using ls-userPin               
+       Procedure Division using ls-cardNo
+                                 ls-userPin
+                                 ls-atm-id
+                                 ls-home-bank-id
+                                 ls-foreign-card-bool
                           Returning ls-customer-id.
          Call "Valida-Acceso" using
-                        by content ls-userPin
+                        by content ls-cardNo
+                                   ls-userPin
                         by reference ls-customer-id
+                        by content ls-atm-id
+                                   ls-home-bank-id
+                        by reference ls-foreign-card-bool
        exit method
        End Method Acces.
       *>----------------------------------------------------------------
