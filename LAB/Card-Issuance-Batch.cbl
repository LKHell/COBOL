@@ -0,0 +1,257 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Nightly batch job: scans account.dat in full and, for every
+      *> account opened today (account-open-date, set by Open-Account)
+      *> that has no matching row yet on customer.dat, issues a new
+      *> card number and an initial PIN, writes the new customer.dat
+      *> record, and appends a line to a card-production extract file
+      *> that gets handed off to the card printer/mailer vendor. The
+      *> PIN is stored on customer.dat the same hashed way Pin-Changer
+      *> already stores one - only the plaintext copy on the extract
+      *> file (for the vendor to print into the PIN mailer) is ever in
+      *> the clear.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Card-Issuance-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoCustomer assign to "customer.dat"
+           organization is indexed
+           access is dynamic
+           record key is customer-id
+           alternate record key is customer-card-no.
+
+       Select archivoCardExtract assign to "cardissue.rpt"
+           organization is line sequential.
+
+       Select optional archivoCheckpoint assign to "cardisschkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoCustomer.
+       copy "CUSTOMER.cpy".
+
+       FD archivoCardExtract.
+       01 card-extract-line    pic x(60).
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       77 ws-today               pic 9(8).
+       77 ws-atm-id               pic 9(3).
+       77 ws-bank-id              pic 9(3).
+       77 ws-branch-id            pic 9(3).
+       77 ws-initial-pin          pic 9(4).
+       77 ws-pin-hash             pic 9(4).
+       77 print-initial-pin       pic 9(4).
+       01 ws-card-no-table.
+           05 ws-card-no-flag occurs 10 times pic 9.
+       77 ws-new-card-no         pic 9.
+       01 ws-card-no-switch      pic 9 value zero.
+          88  ws-card-no-found     value 1.
+       77 i                       pic 9.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-account      pic 9(7) value zero.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-accounts  value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           call "ATM-Config" using by reference ws-atm-id
+                                                 ws-bank-id
+                                                 ws-branch-id.
+           perform build-card-no-table.
+           perform read-checkpoint.
+           open input archivoAccounts.
+           open i-o archivoCustomer.
+           if ws-resume-account is equal to zero
+               open output archivoCardExtract
+           else
+               open extend archivoCardExtract
+           end-if.
+           if ws-resume-account is greater than zero
+               move ws-resume-account to account-no
+               start archivoAccounts key is greater than account-no
+                   invalid key
+                       set ws-no-more-accounts to true
+               end-start
+           end-if.
+           perform process-account until ws-no-more-accounts.
+           close archivoAccounts archivoCustomer archivoCardExtract.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       build-card-no-table.
+           move zero to ws-card-no-table.
+           move zero to ws-at-end-switch.
+           open input archivoCustomer
+               perform until ws-no-more-accounts
+                   read archivoCustomer next record
+                       at end
+                           set ws-no-more-accounts to true
+                       not at end
+                           move 1 to ws-card-no-flag
+                                     (customer-card-no + 1)
+                   end-read
+               end-perform
+           close archivoCustomer.
+           move zero to ws-at-end-switch
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-account.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-account
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       process-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   if account-open-date is equal to ws-today
+                       move account-owner-id to customer-id
+                       read archivoCustomer record
+                                             key is customer-id
+                           invalid key
+                               perform issue-new-card
+                       end-read
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       issue-new-card.
+           perform find-next-card-no.
+           if not ws-card-no-found
+               perform write-reject-line
+           else
+               compute ws-initial-pin =
+                   function mod ((customer-id * 6173) + 17, 10000)
+               call "Pin-Hash" using by content ws-initial-pin
+                                      by reference ws-pin-hash
+               move account-owner    to customer-name
+               move spaces           to customer-city
+               move ws-new-card-no   to customer-card-no
+               move ws-pin-hash      to customer-pin
+               move zero             to customer-pin-attempts
+               move zero             to customer-locked
+               set card-active       to true
+               move ws-bank-id       to customer-bank-id
+               write registro
+                   invalid key
+                       perform write-reject-line
+                   not invalid key
+                       move 1 to ws-card-no-flag (ws-new-card-no + 1)
+                       perform write-issued-line
+               end-write
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       find-next-card-no.
+           move zero to ws-card-no-switch.
+           move zero to ws-new-card-no.
+           move 1 to i.
+           perform try-card-no-slot
+               until ws-card-no-found or i is greater than 10
+           .
+      *>----------------------------------------------------------------
+
+       try-card-no-slot.
+           if ws-card-no-flag (i) is equal to zero
+               compute ws-new-card-no = i - 1
+               set ws-card-no-found to true
+           else
+               add 1 to i
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       write-issued-line.
+           move ws-initial-pin to print-initial-pin.
+           move spaces to card-extract-line.
+           string "Issued: customer " delimited by size
+                  customer-id         delimited by size
+                  " account "         delimited by size
+                  account-no          delimited by size
+                  " card "            delimited by size
+                  ws-new-card-no      delimited by size
+                  " pin "             delimited by size
+                  print-initial-pin   delimited by size
+                  " name "            delimited by size
+                  account-owner       delimited by size
+                  into card-extract-line
+           end-string.
+           write card-extract-line
+           .
+      *>----------------------------------------------------------------
+
+       write-reject-line.
+           move spaces to card-extract-line.
+           string "Rejected: customer " delimited by size
+                  customer-id           delimited by size
+                  " account "           delimited by size
+                  account-no            delimited by size
+                  " no card numbers available" delimited by size
+                  into card-extract-line
+           end-string.
+           write card-extract-line
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move account-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Card-Issuance-Batch.
