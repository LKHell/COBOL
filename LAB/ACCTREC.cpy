@@ -0,0 +1,21 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Account record layout
+      *>  Shared by every program that reads or writes account.dat
+      *>----------------------------------------------------------------
+       01 account.
+           05 account-no        pic 9(7).
+           05 account-type      pic 9.
+           05 account-owner-id  pic 9(5).
+           05 account-owner     pic x(10).
+           05 account-balance   pic s9(9)v99.
+           05 account-overdraft-limit pic 9(7)v99.
+           05 account-overdraft-used  pic 9(7)v99.
+           05 account-daily-withdrawn  pic s9(7)v99.
+           05 account-joint-owner-id occurs 2 times pic 9(5).
+           05 account-last-activity-date pic 9(8).
+           05 account-open-date pic 9(8).
+           05 account-hold-amount pic s9(7)v99.
+           05 account-hold-status pic x(1).
+              88  account-on-hold      value "H".
+              88  account-not-on-hold  value space.
+           05 account-currency   pic x(3).
