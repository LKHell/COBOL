@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Branch staff record layout
+      *>  Shared by every program that reads or writes staff.dat
+      *>----------------------------------------------------------------
+       01 staff-record.
+           05 staff-id           pic 9(5).
+           05 staff-name         pic x(10).
+           05 staff-pin          pic 9(4).
+           05 staff-pin-attempts pic 9.
+           05 staff-locked       pic 9.
+              88  staff-is-locked   value 1.
+              88  staff-not-locked  value zero.
+           05 staff-role         pic x(1).
+              88  staff-is-teller      value "T".
+              88  staff-is-supervisor  value "S".
