@@ -0,0 +1,154 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Exports account summaries and their journal detail to a plain
+      *> CSV file so branch back-office staff can open it in a
+      *> spreadsheet instead of retyping numbers off the ATM screen.
+      *> Each row starts with a record-type tag - "A" for an account
+      *> summary row, "J" for one of that account's journal entries -
+      *> since both kinds of row share the one flat file.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Statement-Export-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no with duplicates.
+
+       Select archivoCsv assign to "statements.csv"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       FD archivoCsv.
+       01 csv-line               pic x(80).
+
+       working-storage section.
+       77 ws-date-from           pic 9(8) value zero.
+       77 ws-date-to             pic 9(8) value zero.
+       77 ws-csv-line            pic x(80).
+       77 print-csv-balance      pic -(7)9.99.
+       77 print-csv-amount       pic -(7)9.99.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-accounts  value 1.
+       01 ws-jrnl-switch         pic 9 value zero.
+          88  ws-jrnl-eof          value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           display "Export from date (yyyymmdd, 0 = no lower bound) ?: "
+                   no advancing.
+           accept ws-date-from.
+           display "Export to date   (yyyymmdd, 0 = no upper bound) ?: "
+                   no advancing.
+           accept ws-date-to.
+           if ws-date-to is equal to zero
+               move 99999999 to ws-date-to
+           end-if.
+           open input archivoAccounts.
+           open input archivoJournal.
+           open output archivoCsv.
+           move "RECTYPE,ACCOUNT,TYPE-OR-TXN,OWNER-OR-DATE,AMOUNT"
+                   to csv-line.
+           write csv-line.
+           perform export-account until ws-no-more-accounts.
+           close archivoAccounts archivoJournal archivoCsv.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       export-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   perform write-account-line
+                   perform export-journal-for-account
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       write-account-line.
+           move account-balance to print-csv-balance.
+           move spaces to ws-csv-line.
+           string "A"            delimited by size
+                  ","            delimited by size
+                  account-no     delimited by size
+                  ","            delimited by size
+                  account-type   delimited by size
+                  ","            delimited by size
+                  account-owner  delimited by size
+                  ","            delimited by size
+                  print-csv-balance delimited by size
+                  into ws-csv-line
+           end-string.
+           move ws-csv-line to csv-line.
+           write csv-line
+           .
+      *>----------------------------------------------------------------
+
+       export-journal-for-account.
+           move zero to ws-jrnl-switch.
+           move account-no to journal-account-no.
+           start archivoJournal key is equal to journal-account-no
+               invalid key
+                   set ws-jrnl-eof to true
+           end-start.
+           perform write-journal-line until ws-jrnl-eof
+           .
+      *>----------------------------------------------------------------
+
+       write-journal-line.
+           read archivoJournal next record
+               at end
+                   set ws-jrnl-eof to true
+               not at end
+                   if journal-account-no not equal account-no
+                       set ws-jrnl-eof to true
+                   else
+                       if journal-date >= ws-date-from
+                      and journal-date <= ws-date-to
+                           move journal-amount to print-csv-amount
+                           move spaces to ws-csv-line
+                           string "J"          delimited by size
+                                  ","          delimited by size
+                                  account-no   delimited by size
+                                  ","          delimited by size
+                                  journal-txn-type delimited by size
+                                  ","          delimited by size
+                                  journal-date delimited by size
+                                  ","          delimited by size
+                                  print-csv-amount delimited by size
+                                  into ws-csv-line
+                           end-string
+                           move ws-csv-line to csv-line
+                           write csv-line
+                       end-if
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       end program Statement-Export-Batch.
