@@ -0,0 +1,97 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Appends one outbound settlement record (settlement.dat) for a
+      *> transfer whose destination routing code isn't this bank's own,
+      *> and hands back the sequence number it was posted under. Called
+      *> by Transfer-Funds the same way Add-money/Subtract-money
+      *> already Call "Journal-Post".
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Settlement-Post.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoSettlement assign to "settlement.dat"
+           organization is indexed
+           access is dynamic
+           record key is settlement-seq-no.
+
+       Select archivoStlSeq assign to "stlseq.dat"
+           organization is indexed
+           access is dynamic
+           record key is stlseq-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoSettlement.
+       copy "STLMT.cpy".
+
+       FD archivoStlSeq.
+       01 stlseq-record.
+           05 stlseq-key            pic 9(1).
+           05 stlseq-next           pic 9(9).
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-source-acct        pic 9(7).
+         77 ls-dest-acct          pic 9(7).
+         77 ls-dest-routing       pic x(4).
+         77 ls-amount             pic s9(7)v99.
+         77 ls-fee                pic s9(5)v99.
+         77 ls-atm-id             pic 9(3).
+         77 ls-txn-date           pic 9(8).
+         77 ls-settlement-seq     pic 9(9).
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-source-acct
+                                ls-dest-acct
+                                ls-dest-routing
+                                ls-amount
+                                ls-fee
+                                ls-atm-id
+                                ls-txn-date
+                                ls-settlement-seq.
+
+       post-entry.
+           perform next-seq-no.
+           move ls-settlement-seq to settlement-seq-no.
+           move ls-source-acct    to settlement-source-acct.
+           move ls-dest-acct      to settlement-dest-acct.
+           move ls-dest-routing   to settlement-dest-routing.
+           move ls-amount         to settlement-amount.
+           move ls-fee            to settlement-fee.
+           move ls-atm-id         to settlement-atm-id.
+           move ls-txn-date       to settlement-date.
+           open i-o archivoSettlement
+               write settlement-record
+                   invalid key
+                       display "Settlement-Post: write failed"
+               end-write
+           close archivoSettlement
+           .
+      *>----------------------------------------------------------------
+
+       next-seq-no.
+           move 1 to stlseq-key.
+           open i-o archivoStlSeq
+               read archivoStlSeq record
+                                  key is stlseq-key
+                   invalid key
+                       move 1 to stlseq-next
+                       write stlseq-record
+                   not invalid key
+                       add 1 to stlseq-next
+                       rewrite stlseq-record
+               end-read
+           close archivoStlSeq.
+           move stlseq-next to ls-settlement-seq
+           .
+      *>----------------------------------------------------------------
+
+       end program Settlement-Post.
