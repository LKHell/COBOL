@@ -0,0 +1,242 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Branch-staff terminal, separate from the customer-facing ATM.
+      *> Staff must log in with a staff id and pin, checked against
+      *> staff.dat via Staff-Login the same way a customer card is
+      *> checked via Valida-Acceso, before the maintenance menu is
+      *> shown - and the menu offered is restricted by the role that
+      *> login returns, so a teller and a supervisor do not see the
+      *> same options.
+      *>----------------------------------------------------------------
+
+      *>----------------------------------------------------------------
+       Identification division.
+      *>----------------------------------------------------------------
+       program-id. Branch-Terminal.
+
+      *>----------------------------------------------------------------
+       Environment division.
+      *>----------------------------------------------------------------
+       object section.
+       class-control.
+           Menu           is class "Menu"
+           .
+      *>----------------------------------------------------------------
+       Data division.
+      *>----------------------------------------------------------------
+       Working-storage section.
+       77 staffCustomerId       pic 9(5).
+       77 staffAccountType      pic 9.
+       77 staffOwnerName        pic x(10).
+       77 staffStartingBalance  pic 9(7).
+       77 staffStartingBalDec   pic s9(9)v99.
+       77 staffCurrencyCode     pic x(3).
+       77 staffJointOwnerId1    pic 9(5).
+       77 staffJointOwnerId2    pic 9(5).
+       77 newAccountNumber      pic 9(7).
+       77 staffMenuOption       pic 9.
+       77 staffContactId        pic 9(5).
+       77 staffPhone            pic x(12).
+       77 staffEmail            pic x(20).
+       77 staffAddress          pic x(20).
+       77 staffId               pic 9(5).
+       77 staffPin              pic 9(4).
+       01 staffRole             pic x(1).
+          88  role-is-teller      value "T".
+          88  role-is-supervisor  value "S".
+       77 staffJournalSeqNo     pic 9(9).
+       77 staffReversalAtmId    pic 9(3).
+       77 staffResultingBalance pic s9(9)v99.
+       77 staffUnlockId         pic 9(5).
+       01 bool                  pic 9.
+          88  exist  value 1.
+          88  not-exist  value zero.
+       01 menuObject            object reference.
+
+       Screen Section.
+       01 erase-screen.
+           05 blank screen
+              foreground-color 1
+              background-color 7.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+      *>----------------------------------------------------------------
+           perform create-objects.
+           perform staff-login.
+           if exist
+               perform staff-main-menu
+           else
+               display space
+               display "    Access denied"
+           end-if.
+           stop run
+           .
+
+       create-objects.
+           Invoke Menu "New" returning menuObject
+           .
+      *>----------------------------------------------------------------
+
+       staff-login.
+           display erase-screen
+           invoke  menuObject "ATM-title"
+           display "    Branch staff login"
+           display "    Staff ID  ? : " no advancing
+           accept  staffId
+           display "    Staff PIN ? : " no advancing
+           accept  staffPin
+           Call "Staff-Login" using
+                                  by content staffId
+                                             staffPin
+                                  by reference staffRole
+                                               bool
+           .
+      *>----------------------------------------------------------------
+
+       staff-main-menu.
+           display erase-screen
+           invoke  menuObject "ATM-title"
+           if role-is-supervisor
+               display "    1 = Open new account"
+           end-if
+           display "    2 = Update customer contact info"
+           display "    3 = Unlock customer account"
+           if role-is-supervisor
+               display "    4 = Post journal reversal"
+           end-if
+           display "    Option ? : " no advancing
+           accept  staffMenuOption
+           evaluate true
+               when staffMenuOption = 1 and role-is-supervisor
+                   perform open-account-request
+               when staffMenuOption = 2
+                   perform update-contact-request
+               when staffMenuOption = 3
+                   perform unlock-account-request
+               when staffMenuOption = 4 and role-is-supervisor
+                   perform post-reversal-request
+               when other
+                   display space
+                   display "    Option not available for your role"
+           end-evaluate
+           .
+      *>----------------------------------------------------------------
+
+       open-account-request.
+           display erase-screen
+           invoke  menuObject "ATM-title"
+           display "    Branch staff - Open new account"
+           display "    Customer ID   ? : " no advancing
+           accept  staffCustomerId
+           invoke  menuObject "account-menu"
+           display "    Account type  ? : " no advancing
+           accept  staffAccountType
+           display "    Owner name    ? : " no advancing
+           accept  staffOwnerName
+           display "    Starting balance ? : " no advancing
+           accept  staffStartingBalance
+           move staffStartingBalance to staffStartingBalDec
+           display "    Currency code  ? : " no advancing
+           accept  staffCurrencyCode
+           move zero to staffJointOwnerId1 staffJointOwnerId2
+           if staffAccountType is equal to 3
+               display "    2nd owner customer ID ? : " no advancing
+               accept  staffJointOwnerId1
+               display "    3rd owner customer ID (0 = none) ? : "
+                       no advancing
+               accept  staffJointOwnerId2
+           end-if
+           Call "Open-Account" using
+                                  by content staffCustomerId
+                                             staffAccountType
+                                             staffOwnerName
+                                             staffStartingBalDec
+                                             staffCurrencyCode
+                                             staffJointOwnerId1
+                                             staffJointOwnerId2
+                                  by reference bool
+                                             newAccountNumber
+           if exist
+               display space
+               display "    New account number : " newAccountNumber
+           else
+               display space
+               display "    Unable to open account"
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       update-contact-request.
+           display erase-screen
+           invoke  menuObject "ATM-title"
+           display "    Branch staff - Update contact info"
+           display "    Customer ID   ? : " no advancing
+           accept  staffContactId
+           display "    Phone number  ? : " no advancing
+           accept  staffPhone
+           display "    Email address ? : " no advancing
+           accept  staffEmail
+           display "    Mailing address ? : " no advancing
+           accept  staffAddress
+           Call "Update-Contact" using
+                                  by content staffContactId
+                                             staffPhone
+                                             staffEmail
+                                             staffAddress
+                                  by reference bool
+           if exist
+               display space
+               display "    Contact info updated"
+           else
+               display space
+               display "    Unable to update - customer not found"
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       unlock-account-request.
+           display erase-screen
+           invoke  menuObject "ATM-title"
+           display "    Branch staff - Unlock customer account"
+           display "    Customer ID   ? : " no advancing
+           accept  staffUnlockId
+           Call "Unlock-Customer" using
+                                  by content staffUnlockId
+                                  by reference bool
+           if exist
+               display space
+               display "    Customer account unlocked"
+           else
+               display space
+               display "    Unable to unlock - customer not found"
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       post-reversal-request.
+           display erase-screen
+           invoke  menuObject "ATM-title"
+           display "    Branch staff - Post journal reversal"
+           display "    Journal seq no ? : " no advancing
+           accept  staffJournalSeqNo
+           display "    Staff ATM id    ? : " no advancing
+           accept  staffReversalAtmId
+           Call "Reversal-Post" using
+                                  by content staffJournalSeqNo
+                                             staffReversalAtmId
+                                  by reference bool
+                                               staffResultingBalance
+           if exist
+               display space
+               display "    Reversal posted - new balance : "
+                       staffResultingBalance
+           else
+               display space
+               display "    Unable to post reversal"
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Branch-Terminal.
