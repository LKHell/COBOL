@@ -0,0 +1,64 @@
+
+       Identification Division.
+       Program-id. Print-Receipt.
+
+       Environment Division.
+       object section.
+       class-control.
+           ATM-Info is class "ATM-Info".
+
+       Input-Output Section.
+       File-Control.
+
+       Select archivoReceipt assign to "receipt.prn"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoReceipt.
+       01 receipt-record.
+           05 receipt-atm-location  pic x(10).
+           05 filler                pic x(2) value spaces.
+           05 receipt-txn-type      pic x(2).
+           05 filler                pic x(2) value spaces.
+           05 receipt-account-no    pic 9(7).
+           05 filler                pic x(2) value spaces.
+           05 receipt-amount        pic -(7)9.99.
+           05 filler                pic x(2) value spaces.
+           05 receipt-balance       pic -(7)9.99.
+           05 filler                pic x(2) value spaces.
+           05 receipt-date          pic 9(8).
+
+       working-storage section.
+       77 ws-atm-location       pic x(10).
+       77 ws-today              pic 9(8).
+
+       Linkage Section.
+         77 ls-account-no         pic 9(7).
+         77 ls-txn-type           pic x(2).
+         77 ls-amount             pic s9(7)v99.
+         77 ls-balance            pic s9(9)v99.
+         77 ls-atm-id             pic 9(3).
+
+       Procedure division using ls-account-no
+                                ls-txn-type
+                                ls-amount
+                                ls-balance
+                                ls-atm-id.
+
+           Invoke ATM-Info "identifies" returning ws-atm-location.
+           accept ws-today from date yyyymmdd.
+           move ws-atm-location to receipt-atm-location.
+           move ls-txn-type     to receipt-txn-type.
+           move ls-account-no   to receipt-account-no.
+           move ls-amount       to receipt-amount.
+           move ls-balance      to receipt-balance.
+           move ws-today        to receipt-date.
+           open extend archivoReceipt.
+           write receipt-record.
+           close archivoReceipt.
+           exit program
+           .
+
+       end program Print-Receipt.
