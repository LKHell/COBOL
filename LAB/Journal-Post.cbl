@@ -0,0 +1,95 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Appends one entry to the transaction journal (journal.dat) and
+      *> hands back the sequence number it was posted under. Called by
+      *> every program that moves money against account.dat, the same
+      *> way they already Call "Subtract-money" / Call "Add-money".
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Journal-Post.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no with duplicates.
+
+       Select archivoJrnlSeq assign to "jrnlseq.dat"
+           organization is indexed
+           access is dynamic
+           record key is jrnlseq-key.
+
+       Data Division.
+
+       File Section.
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       FD archivoJrnlSeq.
+       01 jrnlseq-record.
+           05 jrnlseq-key           pic 9(1).
+           05 jrnlseq-next          pic 9(9).
+
+       working-storage section.
+
+       Linkage Section.
+         77 ls-account-no          pic 9(7).
+         77 ls-amount              pic s9(7)v99.
+         77 ls-txn-type            pic x(2).
+         77 ls-atm-id              pic 9(3).
+         77 ls-txn-date            pic 9(8).
+         77 ls-journal-seq         pic 9(9).
+         77 ls-resulting-balance   pic s9(9)v99.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-account-no
+                                ls-amount
+                                ls-txn-type
+                                ls-atm-id
+                                ls-txn-date
+                                ls-journal-seq
+                                ls-resulting-balance.
+
+       post-entry.
+           perform next-seq-no.
+           move ls-journal-seq   to journal-seq-no.
+           move ls-account-no    to journal-account-no.
+           move ls-amount        to journal-amount.
+           move ls-txn-type      to journal-txn-type.
+           move ls-atm-id        to journal-atm-id.
+           move ls-txn-date      to journal-date.
+           move ls-resulting-balance to journal-balance-after.
+           set journal-not-reversed to true.
+           open i-o archivoJournal
+               write journal-record
+                   invalid key
+                       display "Journal-Post: write failed"
+               end-write
+           close archivoJournal
+           .
+      *>----------------------------------------------------------------
+
+       next-seq-no.
+           move 1 to jrnlseq-key.
+           open i-o archivoJrnlSeq
+               read archivoJrnlSeq record
+                                   key is jrnlseq-key
+                   invalid key
+                       move 1 to jrnlseq-next
+                       write jrnlseq-record
+                   not invalid key
+                       add 1 to jrnlseq-next
+                       rewrite jrnlseq-record
+               end-read
+           close archivoJrnlSeq.
+           move jrnlseq-next to ls-journal-seq
+           .
+      *>----------------------------------------------------------------
+
+       end program Journal-Post.
