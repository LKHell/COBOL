@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Standing order record layout
+      *>  Shared by Standing-Order-Register and Standing-Order-Batch
+      *>----------------------------------------------------------------
+       01 standing-order-record.
+           05 standord-seq-no        pic 9(9).
+           05 standord-source-acct   pic 9(7).
+           05 standord-dest-acct     pic 9(7).
+           05 standord-dest-routing  pic x(4).
+           05 standord-amount        pic s9(7)v99.
+           05 standord-frequency     pic x(1).
+              88  standord-is-weekly   value "W".
+              88  standord-is-monthly  value "M".
+           05 standord-next-run-date pic 9(8).
+           05 standord-last-run-date pic 9(8).
+           05 standord-status        pic x(1).
+              88  standord-is-active   value "A".
+              88  standord-is-stopped  value "S".
