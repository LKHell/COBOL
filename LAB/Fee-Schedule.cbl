@@ -0,0 +1,74 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Looks up the configured fee for a transaction type/account
+      *> type pair from the optional feesched.cfg table, the same way
+      *> Low-Balance-Check looks up an account-type's threshold from
+      *> lowbal.cfg. No matching row - or no config file at all - means
+      *> no fee, so every transaction stays free until the bank
+      *> actually configures one.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Fee-Schedule.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoFeeCfg assign to "feesched.cfg"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoFeeCfg.
+       01 fee-config-record.
+           05 fee-txn-type       pic x(2).
+           05 fee-account-type   pic 9.
+           05 fee-amount         pic s9(5)v99.
+
+       working-storage section.
+       77 ws-fee-found            pic s9(5)v99.
+       01 ws-at-end-switch        pic 9 value zero.
+          88  ws-cfg-eof            value 1.
+
+       Linkage Section.
+         77 ls-txn-type           pic x(2).
+         77 ls-account-type       pic 9.
+         77 ls-fee-amount         pic s9(5)v99.
+
+      *>----------------------------------------------------------------
+       Procedure division using ls-txn-type
+                                ls-account-type
+                                ls-fee-amount.
+
+       main-procedure.
+           perform load-fee.
+           move ws-fee-found to ls-fee-amount
+           .
+      *>----------------------------------------------------------------
+
+       load-fee.
+           move zero to ws-fee-found.
+           move zero to ws-at-end-switch.
+           open input archivoFeeCfg
+               perform scan-fee until ws-cfg-eof
+           close archivoFeeCfg
+           .
+      *>----------------------------------------------------------------
+
+       scan-fee.
+           read archivoFeeCfg
+               at end
+                   set ws-cfg-eof to true
+               not at end
+                   if fee-txn-type is equal to ls-txn-type
+                  and fee-account-type is equal to ls-account-type
+                       move fee-amount to ws-fee-found
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       end program Fee-Schedule.
