@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Failed-access log record layout
+      *>  Shared by Failed-Access-Log and Card-Testing-Batch
+      *>----------------------------------------------------------------
+       01 failed-access-record.
+           05 failacc-card-no       pic 9.
+           05 failacc-customer-id   pic 9(5).
+           05 failacc-atm-id        pic 9(3).
+           05 failacc-date          pic 9(8).
+           05 failacc-time          pic 9(8).
