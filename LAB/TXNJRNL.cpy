@@ -0,0 +1,24 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Transaction journal record layout
+      *>  Shared by every program that appends to or reads journal.dat
+      *>----------------------------------------------------------------
+       01 journal-record.
+           05 journal-seq-no        pic 9(9).
+           05 journal-account-no    pic 9(7).
+           05 journal-amount        pic s9(7)v99.
+           05 journal-txn-type      pic x(2).
+              88  journal-is-withdrawal     value "WD".
+              88  journal-is-deposit        value "DP".
+              88  journal-is-transfer-out   value "TO".
+              88  journal-is-transfer-in    value "TI".
+              88  journal-is-interest       value "IN".
+              88  journal-is-fee            value "FE".
+              88  journal-is-reversal       value "RV".
+              88  journal-is-hold-clear     value "CH".
+           05 journal-date          pic 9(8).
+           05 journal-atm-id        pic 9(3).
+           05 journal-balance-after pic s9(9)v99.
+           05 journal-reversed-flag pic x(01).
+              88  journal-already-reversed  value "R".
+              88  journal-not-reversed      value space.
+           05 filler                pic x(04).
