@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - Outbound interbank settlement record layout
+      *>  Shared by every program that appends to or reads
+      *>  settlement.dat (transfers whose destination routing code
+      *>  is not this bank's own).
+      *>----------------------------------------------------------------
+       01 settlement-record.
+           05 settlement-seq-no       pic 9(9).
+           05 settlement-source-acct  pic 9(7).
+           05 settlement-dest-acct    pic 9(7).
+           05 settlement-dest-routing pic x(4).
+           05 settlement-amount       pic s9(7)v99.
+           05 settlement-fee          pic s9(5)v99.
+           05 settlement-atm-id       pic 9(3).
+           05 settlement-date         pic 9(8).
+           05 filler                  pic x(16).
