@@ -18,18 +18,39 @@
       *>----------------------------------------------------------------
        Method-id. verifyAccount.
       *>----------------------------------------------------------------
+      *> 2026-08 - a customer can now own more than one account, so
+      *>           this also hands back the full list of account
+      *>           numbers found for the customer and how many there
+      *>           are; the caller (ATM.cbl) shows an account picker
+      *>           menu whenever ls-account-count is greater than 1.
        Linkage Section.
-         77 ls-customer-id        pic 9.
-         77 ls-account-no         pic 9.
+         77 ls-customer-id        pic 9(5).
+         77 ls-account-no         pic 9(7).
+         77 ls-account-count      pic 9.
+         01 ls-account-list.
+            05 ls-account-entry occurs 4 times pic 9(7).
 
        Procedure Division using  ls-customer-id
+                                  ls-account-count
+                                  ls-account-list
                           Returning ls-account-no.
 
            Call "request-account" using
                                   by content ls-customer-id
                                   by reference ls-account-no
+                                             ls-account-count
+                                             ls-account-list
 
-           if ls-account-no is equal to 0
+           Call "request-joint-account" using
+                                  by content ls-customer-id
+                                  by reference ls-account-count
+                                             ls-account-list
+
+           if ls-account-count is equal to 1
+               move ls-account-entry (1) to ls-account-no
+           end-if.
+
+           if ls-account-count is equal to 0
            then
                 display "------------------------------"
                 display "       Invalid Option"
