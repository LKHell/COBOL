@@ -0,0 +1,176 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Month-end batch job: moves every transaction journal entry
+      *> dated on or before the last day of the most recently completed
+      *> calendar month off to a dated archive file, then deletes it
+      *> from the active journal.dat - the same prior-month boundary
+      *> Monthly-Statement-Batch already computes - so day-to-day
+      *> statement/mini-statement lookups keep scanning a bounded
+      *> working file instead of the journal's full history.
+      *> Must run after Monthly-Statement-Batch in any month-end cycle
+      *> - that job reads the same month's entries straight out of
+      *> the live journal, which this job then removes.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Archive-Journal-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no with duplicates.
+
+       Select archivoArchive assign to ws-archive-filename
+           organization is line sequential.
+
+       Select optional archivoCheckpoint assign to "jrnlarcchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       FD archivoArchive.
+       01 archive-line          pic x(60).
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       77 ws-today               pic 9(8).
+       77 ws-this-month-first    pic 9(8).
+       77 ws-prev-month-integer  pic s9(9) comp.
+       77 ws-archive-date-to     pic 9(8).
+       77 ws-archive-filename    pic x(14).
+       77 print-jrnl-date        pic zz99/99/99.
+       77 print-jrnl-amount      pic -(5)9.99.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-seq          pic 9(9) value zero.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-journal-eof       value 1.
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           accept ws-today from date yyyymmdd.
+           perform compute-archive-period.
+           perform build-archive-filename.
+           perform read-checkpoint.
+           open i-o archivoJournal.
+           if ws-resume-seq is equal to zero
+               open output archivoArchive
+           else
+               open extend archivoArchive
+           end-if.
+           if ws-resume-seq is greater than zero
+               move ws-resume-seq to journal-seq-no
+               start archivoJournal key is greater than journal-seq-no
+                   invalid key
+                       set ws-journal-eof to true
+               end-start
+           end-if.
+           perform archive-entry until ws-journal-eof.
+           close archivoJournal archivoArchive.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+      *> The most recently completed calendar month's last day, worked
+      *> out the same way Monthly-Statement-Batch already does via
+      *> INTEGER-OF-DATE / DATE-OF-INTEGER.
+
+       compute-archive-period.
+           move ws-today(1:6)  to ws-this-month-first(1:6).
+           move "01"           to ws-this-month-first(7:2).
+           compute ws-prev-month-integer =
+                   function integer-of-date(ws-this-month-first) - 1.
+           move function date-of-integer(ws-prev-month-integer)
+               to ws-archive-date-to
+           .
+      *>----------------------------------------------------------------
+
+       build-archive-filename.
+           move spaces to ws-archive-filename.
+           string "jrnl" delimited by size
+                  ws-archive-date-to(1:6) delimited by size
+                  ".arc" delimited by size
+                  into ws-archive-filename
+           end-string
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-seq.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-seq
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       archive-entry.
+           read archivoJournal next record
+               at end
+                   set ws-journal-eof to true
+               not at end
+                   if journal-date <= ws-archive-date-to
+                       perform write-archive-line
+                       delete archivoJournal record
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       write-archive-line.
+           move journal-date   to print-jrnl-date.
+           move journal-amount to print-jrnl-amount.
+           move space to archive-line.
+           string journal-seq-no     delimited by size
+                  "  " journal-account-no delimited by size
+                  "  " journal-txn-type   delimited by size
+                  "  " print-jrnl-date    delimited by size
+                  "  " print-jrnl-amount  delimited by size
+                  into archive-line
+           end-string.
+           write archive-line
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move journal-seq-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       end program Archive-Journal-Batch.
