@@ -0,0 +1,59 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> Verifies an on-screen supervisor override code against the
+      *> configured code in the optional svrcode.cfg single-record
+      *> config file, the same fall-back-to-default pattern ATM-Config
+      *> and High-Value-Threshold already use. A terminal with no
+      *> config file present falls back to a default code of 9999.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Supervisor-Override.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select optional archivoSvrCodeCfg assign to "svrcode.cfg"
+           organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD archivoSvrCodeCfg.
+       01 svrcode-config-record.
+           05 svrcode-code       pic 9(4).
+
+       working-storage section.
+       78 default-svrcode        value 9999.
+       77 ws-configured-code     pic 9(4).
+
+       Linkage Section.
+         77 ls-entered-code     pic 9(4).
+         01 bool                 pic 9.
+            88  exist      value 1.
+            88  not-exist  value zero.
+
+       Procedure division using ls-entered-code bool.
+
+       main-procedure.
+           move default-svrcode to ws-configured-code.
+           open input archivoSvrCodeCfg
+           read archivoSvrCodeCfg
+                   at end
+                       continue
+                   not at end
+                       move svrcode-code to ws-configured-code
+           end-read.
+           close archivoSvrCodeCfg.
+           if ls-entered-code is equal to ws-configured-code
+               set exist to true
+           else
+               set not-exist to true
+           end-if
+           .
+
+      *>----------------------------------------------------------------
+
+       end program Supervisor-Override.
