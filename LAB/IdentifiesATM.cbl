@@ -19,21 +19,34 @@
 
        FD archivoATM.
        01 atm.
-           05 atm-id           pic 9.
-           05 atm-location     pic x(10).
+           05 atm-id            pic 9(3).
+           05 atm-location      pic x(10).
+           05 atm-owner-bank-id pic 9(3).
+           05 atm-network-flag  pic x(1).
+              88  atm-in-network      value "Y".
+              88  atm-not-in-network  value "N" space.
 
        working-storage section.
 
        Linkage Section.
-         77 ls-atm-id        pic 9.
-         77 ls-atm-location  pic x(10).
-
-       Procedure division using ls-atm-id ls-atm-location.
+         77 ls-atm-id          pic 9(3).
+         77 ls-atm-location    pic x(10).
+         77 ls-owner-bank-id   pic 9(3).
+         77 ls-network-flag    pic x(1).
+
+       Procedure division using ls-atm-id
+                                ls-atm-location
+                                ls-owner-bank-id
+                                ls-network-flag.
            move ls-atm-id to atm-id.
+           move zero  to ls-owner-bank-id.
+           move "N"   to ls-network-flag.
            open input archivoATM.
            read archivoATM key is atm-id
                    not invalid key
-                       move atm-location to ls-atm-location
+                       move atm-location      to ls-atm-location
+                       move atm-owner-bank-id  to ls-owner-bank-id
+                       move atm-network-flag   to ls-network-flag
            end-read.
            close archivoATM.
 
