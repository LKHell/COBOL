@@ -0,0 +1,247 @@
+      *>----------------------------------------------------------------
+      *>  ATM Project - 2015
+      *>----------------------------------------------------------------
+      *> End-of-day balancing batch: for every account, nets the
+      *> journal's debits/credits for the given business date and
+      *> compares the result against the account's actual closing
+      *> balance. Prints an exception line for any account that
+      *> doesn't tie out, then rolls the snapshot forward for the next
+      *> run.
+      *>----------------------------------------------------------------
+
+       Identification Division.
+       Program-id. Reconciliation-Batch.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+       Select archivoAccounts assign to "account.dat"
+           organization is indexed
+           access is dynamic
+           record key is account-no
+           alternate key is account-owner-id with duplicates.
+
+       Select archivoJournal assign to "journal.dat"
+           organization is indexed
+           access is dynamic
+           record key is journal-seq-no
+           alternate record key is journal-account-no with duplicates.
+
+       Select archivoSnapshot assign to "eodbal.dat"
+           organization is indexed
+           access is dynamic
+           record key is eod-account-no.
+
+       Select optional archivoCheckpoint assign to "reconchkpt.dat"
+           organization is line sequential.
+
+       Data Division.
+
+       File Section.
+       FD archivoAccounts.
+       copy "ACCTREC.cpy".
+
+       FD archivoJournal.
+       copy "TXNJRNL.cpy".
+
+       FD archivoSnapshot.
+       copy "EODBAL.cpy".
+
+       FD archivoCheckpoint.
+       copy "CHKPT.cpy".
+
+       working-storage section.
+       77 ws-checkpoint-interval pic 9 value 2.
+       77 ws-records-since-chkpt pic 9 value zero.
+       77 ws-resume-account      pic 9(7) value zero.
+       77 ws-business-date       pic 9(8).
+       77 ws-opening-balance     pic s9(9)v99.
+       77 ws-net-movement        pic s9(9)v99.
+       77 ws-expected-closing    pic s9(9)v99.
+       77 print-opening          pic -(7)9.99.
+       77 print-movement         pic -(7)9.99.
+       77 print-expected         pic -(7)9.99.
+       77 print-actual           pic -(7)9.99.
+       01 ws-at-end-switch       pic 9 value zero.
+          88  ws-no-more-accounts  value 1.
+       01 ws-jrnl-switch         pic 9 value zero.
+          88  ws-jrnl-eof          value 1.
+       01 ws-snap-switch         pic 9 value zero.
+          88  snap-found           value 1.
+          88  snap-not-found       value zero.
+       78 dash-line  value "------------------------------------".
+
+      *>----------------------------------------------------------------
+       Procedure division.
+
+       main-procedure.
+           display "Reconciliation business date (yyyymmdd) ? : "
+                   no advancing.
+           accept ws-business-date.
+           perform read-checkpoint.
+           open i-o archivoAccounts.
+           open i-o archivoSnapshot.
+           open input archivoJournal.
+           if ws-resume-account is greater than zero
+               move ws-resume-account to account-no
+               start archivoAccounts key is greater than account-no
+                   invalid key
+                       set ws-no-more-accounts to true
+               end-start
+           end-if.
+           display dash-line.
+           display " Reconciliation Exceptions for " ws-business-date.
+           display dash-line.
+           perform reconcile-account until ws-no-more-accounts.
+           display dash-line.
+           close archivoAccounts archivoSnapshot archivoJournal.
+           move zero to chkpt-last-account.
+           set chkpt-is-complete to true.
+           perform write-checkpoint.
+           stop run
+           .
+      *>----------------------------------------------------------------
+
+       read-checkpoint.
+           move zero to ws-resume-account.
+           open input archivoCheckpoint
+               read archivoCheckpoint
+                   at end
+                       continue
+                   not at end
+                       if chkpt-in-progress
+                           move chkpt-last-account to ws-resume-account
+                       end-if
+               end-read
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       write-checkpoint.
+           open output archivoCheckpoint
+               write checkpoint-record
+           close archivoCheckpoint
+           .
+      *>----------------------------------------------------------------
+
+       reconcile-account.
+           read archivoAccounts next record
+               at end
+                   set ws-no-more-accounts to true
+               not at end
+                   perform compute-net-movement
+                   perform load-opening-balance
+                   compute ws-expected-closing =
+                           ws-opening-balance + ws-net-movement
+                   if ws-expected-closing not equal to account-balance
+                       move ws-opening-balance  to print-opening
+                       move ws-net-movement     to print-movement
+                       move ws-expected-closing to print-expected
+                       move account-balance     to print-actual
+                       display "  Acct " account-no
+                               "  Open "      print-opening
+                               "  Movement "  print-movement
+                               "  Expected "  print-expected
+                               "  Actual "    print-actual
+                   end-if
+                   perform roll-snapshot-forward
+                   perform checkpoint-if-due
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       checkpoint-if-due.
+           add 1 to ws-records-since-chkpt.
+           if ws-records-since-chkpt >= ws-checkpoint-interval
+               move zero to ws-records-since-chkpt
+               move account-no to chkpt-last-account
+               set chkpt-in-progress to true
+               perform write-checkpoint
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       load-opening-balance.
+           move account-no to eod-account-no.
+           read archivoSnapshot record
+                                key is eod-account-no
+               invalid key
+                   set snap-not-found to true
+                   compute ws-opening-balance =
+                           account-balance - ws-net-movement
+               not invalid key
+                   set snap-found to true
+                   move eod-balance to ws-opening-balance
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       roll-snapshot-forward.
+           move account-no      to eod-account-no.
+           move account-balance to eod-balance.
+           move ws-business-date to eod-date.
+           if snap-found
+               rewrite eod-balance-record
+           else
+               write eod-balance-record
+           end-if
+           .
+      *>----------------------------------------------------------------
+
+       compute-net-movement.
+           move zero to ws-net-movement.
+           move zero to ws-jrnl-switch.
+           move account-no to journal-account-no.
+           start archivoJournal key is equal to journal-account-no
+               invalid key
+                   set ws-jrnl-eof to true
+           end-start.
+           perform scan-journal-entry until ws-jrnl-eof
+           .
+      *>----------------------------------------------------------------
+
+       scan-journal-entry.
+           read archivoJournal next record
+               at end
+                   set ws-jrnl-eof to true
+               not at end
+                   if journal-account-no not equal account-no
+                       set ws-jrnl-eof to true
+                   else
+                       if journal-date is equal to ws-business-date
+                           evaluate true
+                               when journal-is-deposit
+                                   add journal-amount
+                                     to ws-net-movement
+                               when journal-is-transfer-in
+                                   add journal-amount
+                                     to ws-net-movement
+                               when journal-is-interest
+                                   add journal-amount
+                                     to ws-net-movement
+                               when journal-is-reversal
+                                   add journal-amount
+                                     to ws-net-movement
+                               when journal-is-hold-clear
+                                   add journal-amount
+                                     to ws-net-movement
+                               when journal-is-withdrawal
+                                   subtract journal-amount
+                                       from ws-net-movement
+                               when journal-is-transfer-out
+                                   subtract journal-amount
+                                       from ws-net-movement
+                               when journal-is-fee
+                                   subtract journal-amount
+                                       from ws-net-movement
+                               when other
+                                   continue
+                           end-evaluate
+                       end-if
+                   end-if
+           end-read
+           .
+      *>----------------------------------------------------------------
+
+       end program Reconciliation-Batch.
